@@ -0,0 +1,119 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. accountingExtract.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   COPY DUESSEL.
+                   select ACCT-OUT
+                       assign to "data/DUES_ACCOUNTING.ext"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd DUES.
+                   COPY DUESFD.
+               fd ACCT-OUT.
+      *> Fixed-width extract laid out to the accounting package's
+      *> column spec: member ID(16) name(16) amount due(9) due date(8).
+                   01 acct-detail-line.
+                       02 acctMemberId pic x(16).
+                       02 acctMemberName pic x(16).
+                       02 acctAmountDue pic 9(7)v99.
+                       02 acctDueDate pic 9(8).
+                   01 acct-text-line pic x(49).
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 balanceDue pic 9(5)v99.
+               01 rowCtr pic 999 value 0.
+               01 orphanCtr pic 999 value 0.
+               01 totalPaid pic 9(7)v99 value 0.
+               01 totalOwed pic 9(7)v99 value 0.
+               01 acmaLookupOk pic x.
+               COPY ACMASTAT.
+               COPY DUESSTAT.
+
+        PROCEDURE DIVISION.
+           open input ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           open input DUES
+
+           evaluate true
+               when DUES-status-ok
+                   continue
+               when other
+                   display "Unable to open DUES data file. Status: "
+                           DUES-status
+                   close ACMA
+                   goback
+           end-evaluate
+
+           open output ACCT-OUT
+
+               move spaces to acct-text-line
+               move "GLACCT-ID       NAME            AMTDUE   DUEDATE"
+                   to acct-text-line
+               write acct-detail-line from acct-text-line
+
+               perform until eof = 'y'
+                   read DUES next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           compute balanceDue =
+                               amountOwed - amountPaid
+
+                           move 'y' to acmaLookupOk
+                           move duesMemberName to memberName
+                           read ACMA key is memberName
+                               invalid key
+                                   move 'n' to acmaLookupOk
+                           end-read
+
+                           if acmaLookupOk = 'y'
+                               move duesMemberName to acctMemberId
+                               move memberName to acctMemberName
+                               move balanceDue to acctAmountDue
+                               move dueDate to acctDueDate
+                               write acct-detail-line
+
+                               add 1 to rowCtr
+                               add amountOwed to totalOwed
+                               add amountPaid to totalPaid
+                           else
+                               display "Orphaned DUES record: "
+                                       duesMemberName
+                                       " has no matching ACMA member"
+                                       " - not extracted"
+                               add 1 to orphanCtr
+                           end-if
+                   end-read
+               end-perform
+
+               move spaces to acct-text-line
+               write acct-detail-line from acct-text-line
+               move spaces to acct-text-line
+               string "TOTALS OWED=" totalOwed " PAID=" totalPaid
+                   delimited by size into acct-text-line
+               write acct-detail-line from acct-text-line
+
+           close ACMA
+           close DUES
+           close ACCT-OUT
+
+           display "Exported " rowCtr " dues record(s) to "
+                   "data/DUES_ACCOUNTING.ext"
+           display "Orphaned DUES record(s) skipped: " orphanCtr
+           display "Total owed: " totalOwed " Total paid: " totalPaid
+
+       GOBACK.
