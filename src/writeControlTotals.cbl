@@ -0,0 +1,93 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. writeControlTotals.
+        environment division.
+           input-output section.
+               file-control.
+                   select optional CONTROL-LOG
+                       assign to "data/CONTROL.log"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd CONTROL-LOG.
+                   01 control-line pic x(120).
+            local-STORAGE SECTION.
+               01 ctrlTimestamp.
+                   02 ctrlDate pic 9(8).
+                   02 ctrlTime pic 9(8).
+               01 ctrlBalanced pic 9(7).
+               01 ctrlRecon pic x(10).
+               01 ctrlActualAfter pic 9(7).
+               01 ctrlExpectedAfter pic s9(7).
+               01 ctrlFileRecon pic x(10).
+               COPY COUNTPARM.
+        LINKAGE SECTION.
+            COPY CTRLPARM.
+        PROCEDURE DIVISION USING ctrl-parms.
+
+           accept ctrlDate from date yyyymmdd
+           accept ctrlTime from time
+
+           compute ctrlBalanced = ctrlWritten + ctrlRejected
+
+           if ctrlBalanced = ctrlRead
+               move "RECONCILED" to ctrlRecon
+           else
+               move "MISMATCH" to ctrlRecon
+           end-if
+
+      *> Independently recount ACMA.dat itself rather than trusting
+      *> only the job's own self-reported counters -- a job that
+      *> miscounts ctrlWritten/ctrlRejected in a way that still balances
+      *> against ctrlRead would otherwise show RECONCILED forever. Only
+      *> applies when the job actually targets data/ACMA.dat.
+           if ctrlCheckAcmaFile = "Y"
+               call "countAcmaRecords" using count-parms
+               move countResult to ctrlActualAfter
+               compute ctrlExpectedAfter =
+                   ctrlAcmaBefore + ctrlExpectedDelta
+
+               if ctrlActualAfter = ctrlExpectedAfter
+                   move "RECONCILED" to ctrlFileRecon
+               else
+                   move "MISMATCH" to ctrlFileRecon
+                   move "MISMATCH" to ctrlRecon
+               end-if
+           else
+               move 0 to ctrlActualAfter
+               move 0 to ctrlExpectedAfter
+               move "SKIPPED" to ctrlFileRecon
+           end-if
+
+           open extend CONTROL-LOG
+
+               move spaces to control-line
+               string
+                   ctrlDate "." ctrlTime " "
+                   "JOB=" ctrlJobName " "
+                   "READ=" ctrlRead " "
+                   "WRITTEN=" ctrlWritten " "
+                   "REJECTED=" ctrlRejected " "
+                   "ACMABEFORE=" ctrlAcmaBefore " "
+                   "ACMAAFTER=" ctrlActualAfter " "
+                   "EXPECTED=" ctrlExpectedAfter " "
+                   ctrlRecon "/" ctrlFileRecon
+                   delimited by size into control-line
+               write control-line
+
+           close CONTROL-LOG
+
+           if ctrlRecon = "MISMATCH"
+               display "*** CONTROL TOTAL MISMATCH on " ctrlJobName
+                       " *** READ=" ctrlRead
+                       " WRITTEN+REJECTED=" ctrlBalanced
+           end-if
+
+           if ctrlFileRecon = "MISMATCH"
+               display "*** ACMA.dat RECORD COUNT MISMATCH on "
+                       ctrlJobName
+                       " *** BEFORE=" ctrlAcmaBefore
+                       " EXPECTED-AFTER=" ctrlExpectedAfter
+                       " ACTUAL-AFTER=" ctrlActualAfter
+           end-if
+
+       GOBACK.
