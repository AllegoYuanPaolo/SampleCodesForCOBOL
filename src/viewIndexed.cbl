@@ -1,48 +1,174 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. viewIndexed.
-       
+
        environment division.
            input-output section.
                file-control.
-                       select optional ACMA 
-                     assign to "data/ACMA.dat"
-                     organization is indexed
-                     record key is memberName.
+                       COPY ACMASEL.
 
         DATA DIVISION.
            file section.
                  fd ACMA.
-                   01 ACMA-rec.
-                       02 memberName pic x(16).
-                       02 nickname pic x(16).
+                   COPY ACMAFD.
             local-STORAGE SECTION.
                01 eof pic x value 'n'.
                01 ctr pic 99.
+               01 pageSize pic 99 value 10.
+               01 shownOnPage pic 99 value 0.
+               01 viewMode pic 9.
+               01 sortBy pic 9.
+               01 memberTable.
+                   02 memberTableRow occurs 500 times
+                       indexed by tblIdx.
+                       03 tblMemberName pic x(16).
+                       03 tblNickname pic x(16).
+                       03 tblStatus pic x.
+                       03 tblJoinDate pic 9(8).
+                       03 tblExpiryDate pic 9(8).
+               01 tableCount pic 9(4) value 0.
+               01 swapped pic x.
+               01 outerIdx pic 9(4).
+               01 innerIdx pic 9(4).
+               01 tempRow.
+                   02 tempMemberName pic x(16).
+                   02 tempNickname pic x(16).
+                   02 tempStatus pic x.
+                   02 tempJoinDate pic 9(8).
+                   02 tempExpiryDate pic 9(8).
+               COPY ACMASTAT.
         PROCEDURE DIVISION.
-           
+
+           display "[1] View all (key order)  [2] Sorted view"
+           display "Enter option >" no advancing
+           accept viewMode
+
            open i-o ACMA *> open the file first
 
-           
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           if viewMode = 2
+               perform load-table
+               perform sort-table
+               perform print-table
+           else
                *> Put it on a loop
                perform until eof = 'y'
                    *> Read file name, then move to the next record
                    read ACMA next record
-                       at end 
+                       at end
                            display "No more data to show"
                            move 'y' to eof
                        not at end
                            display "| Name: " memberName " | "
-                                   " Nickname: " nickname " |"
-                      
-                          
+                                   " Nickname: " nickname " | "
+                                   " Status: " statusCode " | "
+                                   " Joined: " joinDate " | "
+                                   " Expires: " expiryDate " |"
+
                        *> this is just for lines, this is not neceassary
                         perform varying ctr from 1 by 1 until ctr = 57
                                display "-" no advancing
                         end-perform
                         display spaces
+
+                        add 1 to shownOnPage
+                        if shownOnPage >= pageSize and eof not = 'y'
+                            call "SYSTEM" using "pause"
+                            move 0 to shownOnPage
+                        end-if
                    end-read
                end-perform
+           end-if
+
            close ACMA
-        
+
        GOBACK.
- 
\ No newline at end of file
+
+       load-table.
+           perform until eof = 'y' or tableCount >= 500
+               read ACMA next record
+                   at end
+                       move 'y' to eof
+                   not at end
+                       add 1 to tableCount
+                       move memberName to tblMemberName(tableCount)
+                       move nickname to tblNickname(tableCount)
+                       move statusCode to tblStatus(tableCount)
+                       move joinDate to tblJoinDate(tableCount)
+                       move expiryDate to tblExpiryDate(tableCount)
+               end-read
+           end-perform.
+
+       sort-table.
+           display "Sort by: [1] Nickname  [2] Join date"
+           display "Enter option >" no advancing
+           accept sortBy
+
+           move 'y' to swapped
+           perform until swapped = 'n'
+               move 'n' to swapped
+               perform varying outerIdx from 1 by 1
+                       until outerIdx >= tableCount
+                   move outerIdx to innerIdx
+                   add 1 to innerIdx
+                   evaluate true
+                       when sortBy = 2
+                           if tblJoinDate(outerIdx) >
+                               tblJoinDate(innerIdx)
+                               perform swap-rows
+                               move 'y' to swapped
+                           end-if
+                       when other
+                           if tblNickname(outerIdx) >
+                               tblNickname(innerIdx)
+                               perform swap-rows
+                               move 'y' to swapped
+                           end-if
+                   end-evaluate
+               end-perform
+           end-perform.
+
+       swap-rows.
+           move tblMemberName(outerIdx) to tempMemberName
+           move tblNickname(outerIdx) to tempNickname
+           move tblStatus(outerIdx) to tempStatus
+           move tblJoinDate(outerIdx) to tempJoinDate
+           move tblExpiryDate(outerIdx) to tempExpiryDate
+
+           move tblMemberName(innerIdx) to tblMemberName(outerIdx)
+           move tblNickname(innerIdx) to tblNickname(outerIdx)
+           move tblStatus(innerIdx) to tblStatus(outerIdx)
+           move tblJoinDate(innerIdx) to tblJoinDate(outerIdx)
+           move tblExpiryDate(innerIdx) to tblExpiryDate(outerIdx)
+
+           move tempMemberName to tblMemberName(innerIdx)
+           move tempNickname to tblNickname(innerIdx)
+           move tempStatus to tblStatus(innerIdx)
+           move tempJoinDate to tblJoinDate(innerIdx)
+           move tempExpiryDate to tblExpiryDate(innerIdx).
+
+       print-table.
+           move 0 to shownOnPage
+           perform varying outerIdx from 1 by 1
+                   until outerIdx > tableCount
+               display "| Name: " tblMemberName(outerIdx) " | "
+                       " Nickname: " tblNickname(outerIdx) " | "
+                       " Status: " tblStatus(outerIdx) " | "
+                       " Joined: " tblJoinDate(outerIdx) " | "
+                       " Expires: " tblExpiryDate(outerIdx) " |"
+               add 1 to shownOnPage
+               if shownOnPage >= pageSize and outerIdx < tableCount
+                   call "SYSTEM" using "pause"
+                   move 0 to shownOnPage
+               end-if
+           end-perform.
