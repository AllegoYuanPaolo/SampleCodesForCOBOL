@@ -4,43 +4,242 @@
        environment division.
            input-output section.
                file-control.
-                   select optional ACMA 
-                     assign to "data/ACMA.dat"
-                     organization is indexed
-                     access mode is dynamic
-                     record key is memberName.
+                   COPY ACMASEL.
+                   COPY ACMANORSEL.
+                   COPY ACMASOUSEL.
 
         DATA DIVISION.
            file section.
                fd ACMA.
                *> use a group as a record
-                   01 ACMA-rec.
-                       02 memberName pic x(16).
-                       02 nickname pic x(16).
+                   COPY ACMAFD.
+               fd ACMA-NORTH.
+                   COPY ACMAFD REPLACING ACMA-rec BY ACMANOR-rec.
+               fd ACMA-SOUTH.
+                   COPY ACMAFD REPLACING ACMA-rec BY ACMASOU-rec.
+            working-STORAGE SECTION.
+               COPY OPERCTX.
+               COPY ACMAFD REPLACING ACMA-rec BY new-Member-Rec.
             local-STORAGE SECTION.
-               01 input-Rec. 
+               01 input-Rec.
                    02 inputName pic x(16).
                    02 inputNickName pic x(16).
-        
+               01 inputBirthDate pic 9(8) value 0.
+               01 inputMembershipType pic x.
+               01 typeCodeValid pic x value 'n'.
+               COPY TYPECODES.
+               01 inputStreetAddress pic x(24).
+               01 inputCity pic x(16).
+               01 inputState pic x(2).
+               01 inputZip pic x(10).
+               01 added pic x value 'n'.
+               01 addAnother pic x value 'y'.
+               01 todayDate pic 9(8).
+               01 expiryParts.
+                   02 expiryYYYY pic 9(4).
+                   02 expiryMM pic 9(2).
+                   02 expiryDD pic 9(2).
+               01 addedCount pic 999 value 0.
+               01 rejectedCount pic 999 value 0.
+               01 branchChoice pic x value space.
+                   88 branch-hq value "H" "h".
+                   88 branch-north value "N" "n".
+                   88 branch-south value "S" "s".
+               COPY AUDITPARM.
+               COPY ACMASTAT.
+               COPY ACMANORSTAT.
+               COPY ACMASOUSTAT.
+
         PROCEDURE DIVISION.
-         
-           display "Enter Member Name: " no advancing
-           accept inputName
 
-           display "Enter Member Nickname: " no advancing
-           accept inputNickName
+           accept todayDate from date yyyymmdd
+
+           perform until branch-hq or branch-north or branch-south
+               display "Add to branch: [H]Q/[N]orth/[S]outh: "
+                       no advancing
+               accept branchChoice
+           end-perform
+
+           evaluate true
+               when branch-north
+                   open i-o ACMA-NORTH
+                   if not ACMANOR-status-ok
+                       display "Unable to open ACMA-NORTH data file."
+                               " Status: " ACMANOR-status
+                       goback
+                   end-if
+               when branch-south
+                   open i-o ACMA-SOUTH
+                   if not ACMASOU-status-ok
+                       display "Unable to open ACMA-SOUTH data file."
+                               " Status: " ACMASOU-status
+                       goback
+                   end-if
+               when other
+                   open i-o ACMA *> OPEN I-O <fileDescr> is INPUT-OUTPUT
+                   evaluate true
+                       when ACMA-status-ok
+                           continue
+                       when ACMA-status = "93"
+                           display "ACMA data file is locked. Try later"
+                           goback
+                       when other
+                           display "Unable to open ACMA data file."
+                                   " Status: " ACMA-status
+                           goback
+                   end-evaluate
+           end-evaluate
+
+               perform until addAnother = 'n'
+                   move 'n' to added
+                   perform until added = 'y'
+                       move spaces to inputName
+                       perform until inputName not = spaces
+                           display "Enter Member Name: " no advancing
+                           accept inputName
+                           if inputName = spaces
+                               display "Member name cannot be blank."
+                           end-if
+                       end-perform
+
+                       display "Enter Member Nickname: " no advancing
+                       accept inputNickName
+
+                           if inputNickName = spaces
+                               move "NOT SET" to inputNickName
+                           end-if
+
+                       display "Enter Birth Date (YYYYMMDD, 0=unknown):"
+                           no advancing
+                       move 0 to inputBirthDate
+                       accept inputBirthDate
 
-               if inputNickName = spaces
-                   move "NOT SET" to inputNickName
-               end-if
+                       move 'n' to typeCodeValid
+                       perform until typeCodeValid = 'y'
+                           display "Type [R]egular/[F]amily/[S]tudent/"
+                                   "[L]ife: " no advancing
+                           accept inputMembershipType
+                           set validTypeIdx to 1
+                           search valid-Type-Entry
+                               at end
+                                   move 'n' to typeCodeValid
+                               when valid-Type-Entry(validTypeIdx)
+                                       = inputMembershipType
+                                   move 'y' to typeCodeValid
+                           end-search
+                       end-perform
 
-           open i-o ACMA *> OPEN I-O <fileDescriptor> is INPUT-OUTPUT
-                  move input-Rec to ACMA-rec
+                       display "Enter Street Address: " no advancing
+                       move spaces to inputStreetAddress
+                       accept inputStreetAddress
+                       display "Enter City: " no advancing
+                       move spaces to inputCity
+                       accept inputCity
+                       display "Enter State: " no advancing
+                       move spaces to inputState
+                       accept inputState
+                       display "Enter Zip: " no advancing
+                       move spaces to inputZip
+                       accept inputZip
 
-               write ACMA-rec
+                       initialize new-Member-Rec
+                       move input-Rec to new-Member-Rec
+                       move "A" to statusCode of new-Member-Rec
+                       move 0 to deletedDate of new-Member-Rec
+                       move todayDate to joinDate of new-Member-Rec
+                       move todayDate to expiryParts
+                       add 1 to expiryYYYY
+                       move expiryParts to expiryDate of new-Member-Rec
+                       move inputBirthDate
+                           to birthDate of new-Member-Rec
+                       move inputMembershipType
+                           to membershipType of new-Member-Rec
+                       evaluate true
+                           when branch-north
+                               move "NORTH"
+                                   to branchCode of new-Member-Rec
+                           when branch-south
+                               move "SOUTH"
+                                   to branchCode of new-Member-Rec
+                           when other
+                               move "HQ"
+                                   to branchCode of new-Member-Rec
+                       end-evaluate
+                       move inputStreetAddress
+                           to streetAddress of new-Member-Rec
+                       move inputCity to addrCity of new-Member-Rec
+                       move inputState to addrState of new-Member-Rec
+                       move inputZip to addrZip of new-Member-Rec
 
-           close ACMA
+                       evaluate true
+                           when branch-north
+                               perform write-north-member
+                           when branch-south
+                               perform write-south-member
+                           when other
+                               perform write-hq-member
+                       end-evaluate
+                   end-perform
 
+                   display "Add another member? (y/n) " no advancing
+                   accept addAnother
+               end-perform
+
+           evaluate true
+               when branch-north
+                   close ACMA-NORTH
+               when branch-south
+                   close ACMA-SOUTH
+               when other
+                   close ACMA
+           end-evaluate
+
+           display "Session summary:"
+           display "  Members added: " addedCount
+           display "  Duplicates rejected: " rejectedCount
 
        GOBACK.
+
+       write-hq-member.
+           move new-Member-Rec to ACMA-rec
+           write ACMA-rec
+               invalid key
+                   perform member-add-rejected
+               not invalid key
+                   perform member-add-accepted
+           end-write.
+
+       write-north-member.
+           move new-Member-Rec to ACMANOR-rec
+           write ACMANOR-rec
+               invalid key
+                   perform member-add-rejected
+               not invalid key
+                   perform member-add-accepted
+           end-write.
+
+       write-south-member.
+           move new-Member-Rec to ACMASOU-rec
+           write ACMASOU-rec
+               invalid key
+                   perform member-add-rejected
+               not invalid key
+                   perform member-add-accepted
+           end-write.
+
+       member-add-rejected.
+           display "Member already exists!"
+           add 1 to rejectedCount.
+
+       member-add-accepted.
+           move 'y' to added
+           add 1 to addedCount
+           move "ADD" to auditOperation
+           move memberName of new-Member-Rec to auditMemberName
+           move spaces to auditOldNickname
+           move nickname of new-Member-Rec to auditNewNickname
+           move space to auditOldStatus
+           move statusCode of new-Member-Rec to auditNewStatus
+           move currentOperator to auditOperator
+           call "writeAudit" using audit-parms.
  
\ No newline at end of file
