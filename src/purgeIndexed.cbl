@@ -0,0 +1,77 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. purgeIndexed.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 todayDate pic 9(8).
+               01 purgeDays pic 999 value 30.
+               01 daysSinceDelete pic 9(9).
+               01 purgedCount pic 999 value 0.
+               01 checkedCount pic 999 value 0.
+               01 skippedCount pic 999 value 0.
+               COPY ACMASTAT.
+               COPY CTRLPARM.
+               COPY COUNTPARM.
+
+        PROCEDURE DIVISION.
+           accept todayDate from date yyyymmdd
+
+           call "countAcmaRecords" using count-parms
+           move countResult to ctrlAcmaBefore
+
+           open i-o ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+               perform until eof = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           if status-deleted
+                               add 1 to checkedCount
+                               compute daysSinceDelete =
+                                   function integer-of-date(todayDate) -
+                                   function integer-of-date(deletedDate)
+                               if daysSinceDelete > purgeDays
+                                   delete ACMA
+                                   add 1 to purgedCount
+                               else
+                                   add 1 to skippedCount
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+
+           close ACMA
+
+           display "Purge complete."
+           display "Deleted records checked: " checkedCount
+           display "Records purged: " purgedCount
+
+           move "PURGE" to ctrlJobName
+           move checkedCount to ctrlRead
+           move purgedCount to ctrlWritten
+           move skippedCount to ctrlRejected
+           compute ctrlExpectedDelta = 0 - purgedCount
+           move "Y" to ctrlCheckAcmaFile
+           call "writeControlTotals" using ctrl-parms
+
+       GOBACK.
