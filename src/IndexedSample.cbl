@@ -1,11 +1,28 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. IndexedSample.
- 
+
+       environment division.
+           input-output section.
+               file-control.
+                   COPY OPERSEL.
+
         DATA DIVISION.
+           file section.
+               fd OPERATORS.
+                   COPY OPERFD.
+            working-STORAGE SECTION.
+              COPY OPERCTX.
             local-STORAGE SECTION.
               01 choice pic 9.
+              01 loginId pic x(10).
+              01 loginPassword pic x(10).
+              01 loginOk pic x value 'n'.
+              01 loginAttempts pic 9 value 0.
+              COPY OPERSTAT.
         PROCEDURE DIVISION.
-           
+
+           perform login
+
            perform with test after until choice = 00
                call "SYSTEM" using "cls"
                display "   Indexed File Sample"
@@ -15,6 +32,8 @@
                display "[3] - Retrieve (Search)"
                display "[4] - Update"
                display "[5] - Delete"
+               display "[6] - Renew Membership"
+               display "[7] - Manage Dependents"
                display "[00] - Exit"
                display spaces
                display "Enter option >" no advancing
@@ -41,10 +60,60 @@
                        call "SYSTEM" using "cls"
                        call "deleteIndexed"
                        call "SYSTEM" using "pause"
+                   when 6
+                       call "SYSTEM" using "cls"
+                       call "renewIndexed"
+                       call "SYSTEM" using "pause"
+                   when 7
+                       call "SYSTEM" using "cls"
+                       call "dependentsIndexed"
+                       call "SYSTEM" using "pause"
                    when 00
                        exit perform
                end-evaluate
            end-perform
 
        GOBACK.
+
+       login.
+           open input OPERATORS
+
+           evaluate true
+               when OPER-status = "05"
+                   *> no OPERATORS.dat on file yet -- nothing to log
+                   *> into, so run without a stamped operator.
+                   close OPERATORS
+               when not OPER-status-ok
+                   display "Unable to open OPERATORS file. Status: "
+                           OPER-status
+                   close OPERATORS
+               when other
+                   perform until loginOk = 'y' or loginAttempts = 3
+                       display "Operator ID: " no advancing
+                       accept loginId
+                       display "Password: " no advancing
+                       accept loginPassword
+
+                       read OPERATORS key is operatorId
+                           invalid key
+                               display "Unknown operator ID."
+                               add 1 to loginAttempts
+                           not invalid key
+                               if loginPassword = operatorPassword
+                                   move 'y' to loginOk
+                                   move loginId to currentOperator
+                               else
+                                   display "Incorrect password."
+                                   add 1 to loginAttempts
+                               end-if
+                       end-read
+                   end-perform
+
+                   close OPERATORS
+
+                   if loginOk not = 'y'
+                       display "Too many failed login attempts."
+                       goback
+                   end-if
+           end-evaluate.
  
\ No newline at end of file
