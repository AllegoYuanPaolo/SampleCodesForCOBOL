@@ -0,0 +1,67 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. membershipTypeReport.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 regularCount pic 9(5) value 0.
+               01 familyCount pic 9(5) value 0.
+               01 studentCount pic 9(5) value 0.
+               01 lifeCount pic 9(5) value 0.
+               01 unsetCount pic 9(5) value 0.
+               01 totalMembers pic 9(5) value 0.
+               COPY ACMASTAT.
+
+        PROCEDURE DIVISION.
+           open input ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+               perform until eof = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           if not status-deleted
+                               add 1 to totalMembers
+                               evaluate true
+                                   when type-regular
+                                       add 1 to regularCount
+                                   when type-family
+                                       add 1 to familyCount
+                                   when type-student
+                                       add 1 to studentCount
+                                   when type-life
+                                       add 1 to lifeCount
+                                   when other
+                                       add 1 to unsetCount
+                               end-evaluate
+                           end-if
+                   end-read
+               end-perform
+
+           close ACMA
+
+           display "Membership Type Totals"
+           display "  Regular: " regularCount
+           display "  Family:  " familyCount
+           display "  Student: " studentCount
+           display "  Life:    " lifeCount
+           display "  Unset:   " unsetCount
+           display "Total active/inactive/suspended members: "
+                   totalMembers
+
+       GOBACK.
