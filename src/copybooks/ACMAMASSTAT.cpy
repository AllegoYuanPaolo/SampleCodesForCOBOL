@@ -0,0 +1,4 @@
+      *> FILE STATUS field for data/ACMA-MASTER.dat, referenced by
+      *> ACMAMASSEL.cpy.
+           01 ACMAMAS-status pic xx.
+               88 ACMAMAS-status-ok values "00" "05".
