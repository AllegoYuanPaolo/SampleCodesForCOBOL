@@ -0,0 +1,4 @@
+      *> FILE STATUS field for DEPENDENTS.dat, referenced by
+      *> DEPENDSEL.cpy's "file status is" clause.
+           01 DEPEND-status pic xx.
+               88 DEPEND-status-ok values "00" "05".
