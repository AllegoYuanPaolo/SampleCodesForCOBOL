@@ -0,0 +1,4 @@
+      *> FILE STATUS field for the scratch copy of ACMA.dat used by
+      *> reorgIndexed.cbl, referenced by ACMANEWSEL.cpy.
+           01 ACMANEW-status pic xx.
+               88 ACMANEW-status-ok values "00" "05".
