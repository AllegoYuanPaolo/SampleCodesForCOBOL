@@ -0,0 +1,10 @@
+      *> SELECT clause for the scratch copy of ACMA.dat built by
+      *> reorgIndexed.cbl before it is swapped into place.
+           select optional ACMA-NEW
+               assign to "data/ACMA_NEW.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is memberName of ACMANEW-rec
+               alternate record key is nickname of ACMANEW-rec
+                   with duplicates
+               file status is ACMANEW-status.
