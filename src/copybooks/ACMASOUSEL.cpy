@@ -0,0 +1,12 @@
+      *> SELECT clause for the South branch's resident member file,
+      *> read by consolidateBranches.cbl. Same ACMA-rec key layout as
+      *> ACMASEL.cpy, kept under distinct names so both branch files
+      *> and the national master can coexist in one program.
+           select optional ACMA-SOUTH
+               assign to "data/ACMA-SOUTH.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is memberName of ACMASOU-rec
+               alternate record key is nickname of ACMASOU-rec
+                   with duplicates
+               file status is ACMASOU-status.
