@@ -0,0 +1,4 @@
+      *> FILE STATUS field for DUES.dat, referenced by DUESSEL.cpy's
+      *> "file status is" clause.
+           01 DUES-status pic xx.
+               88 DUES-status-ok values "00" "05".
