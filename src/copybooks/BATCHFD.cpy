@@ -0,0 +1,10 @@
+      *> Flat-file record layout for batch member loads/corrections.
+      *> Fixed-width, one row per member, mirrors ACMAFD.cpy's fields
+      *> under distinct names so both records can coexist in the
+      *> same program's FILE SECTION.
+           01 batch-rec.
+               02 batchMemberName pic x(16).
+               02 batchNickname pic x(16).
+               02 batchStatus pic x.
+               02 batchJoinDate pic 9(8).
+               02 batchExpiryDate pic 9(8).
