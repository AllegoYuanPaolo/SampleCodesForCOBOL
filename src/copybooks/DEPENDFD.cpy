@@ -0,0 +1,8 @@
+      *> Shared dependent/family record layout, linked to the primary
+      *> member's memberName in ACMA.dat.
+           01 DEPEND-rec.
+               02 dependentId pic 9(6).
+               02 primaryMemberName pic x(16).
+               02 dependentName pic x(16).
+               02 relationship pic x(10).
+               02 dependentBirthDate pic 9(8).
