@@ -0,0 +1,5 @@
+      *> FILE STATUS field for ACMA.dat, referenced by ACMASEL.cpy's
+      *> "file status is" clause. COPY'd into every program that
+      *> COPY's ACMASEL so the two always come as a pair.
+           01 ACMA-status pic xx.
+               88 ACMA-status-ok values "00" "05".
