@@ -0,0 +1,9 @@
+      *> Shared SELECT clause for data/DEPENDENTS.dat.
+           select optional DEPENDENTS
+               assign to "data/DEPENDENTS.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is dependentId
+               alternate record key is primaryMemberName
+                   with duplicates
+               file status is DEPEND-status.
