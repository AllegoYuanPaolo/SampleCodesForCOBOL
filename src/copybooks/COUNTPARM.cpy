@@ -0,0 +1,6 @@
+      *> Shared parameter layout passed to countAcmaRecords. COPY'd
+      *> both into the calling programs' storage and into
+      *> countAcmaRecords' LINKAGE SECTION so the two always agree on
+      *> the layout.
+           01 count-parms.
+               02 countResult pic 9(7).
