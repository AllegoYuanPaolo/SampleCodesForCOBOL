@@ -0,0 +1,5 @@
+      *> Shared operator-credentials record layout. COPY'd into every
+      *> program that opens data/OPERATORS.dat.
+           01 OPER-rec.
+               02 operatorId pic x(10).
+               02 operatorPassword pic x(10).
