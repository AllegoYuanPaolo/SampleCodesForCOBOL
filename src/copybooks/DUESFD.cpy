@@ -0,0 +1,8 @@
+      *> Shared DUES record layout. COPY'd into every program that
+      *> opens data/DUES.dat.
+           01 DUES-rec.
+               02 duesMemberName pic x(16).
+               02 amountOwed pic 9(5)v99.
+               02 amountPaid pic 9(5)v99.
+               02 lastPaymentDate pic 9(8).
+               02 dueDate pic 9(8).
