@@ -0,0 +1,8 @@
+      *> Shared OPERATORS file-control entry. COPY'd into every
+      *> program that opens data/OPERATORS.dat.
+           select optional OPERATORS
+               assign to "data/OPERATORS.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is operatorId
+               file status is OPER-status.
