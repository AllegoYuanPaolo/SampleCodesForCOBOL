@@ -0,0 +1,25 @@
+      *> Shared ACMA member record layout.
+      *> COPY'd into the FILE SECTION of every program that opens
+      *> data/ACMA.dat so the layout only has to change in one place.
+           01 ACMA-rec.
+               02 memberName pic x(16).
+               02 nickname pic x(16).
+               02 statusCode pic x.
+                   88 status-active value "A".
+                   88 status-inactive value "I".
+                   88 status-suspended value "S".
+                   88 status-deleted value "D".
+               02 joinDate pic 9(8).
+               02 expiryDate pic 9(8).
+               02 deletedDate pic 9(8).
+               02 birthDate pic 9(8).
+               02 membershipType pic x.
+                   88 type-regular value "R".
+                   88 type-family value "F".
+                   88 type-student value "S".
+                   88 type-life value "L".
+               02 branchCode pic x(4).
+               02 streetAddress pic x(24).
+               02 addrCity pic x(16).
+               02 addrState pic x(2).
+               02 addrZip pic x(10).
