@@ -0,0 +1,8 @@
+      *> Fixed lookup table of valid membership type codes, the same
+      *> occurs-table technique tables.cbl demonstrates for its
+      *> sampleTable. COPY'd into every program that validates a
+      *> membershipType entry so the valid code set stays in one place.
+           01 valid-Type-Codes-List pic x(4) value "RFSL".
+           01 valid-Type-Table redefines valid-Type-Codes-List.
+               02 valid-Type-Entry pic x occurs 4 times
+                   indexed by validTypeIdx.
