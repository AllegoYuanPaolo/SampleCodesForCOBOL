@@ -0,0 +1,12 @@
+      *> SELECT clause for the national consolidated master file
+      *> written by consolidateBranches.cbl. Same ACMA-rec key layout
+      *> as ACMASEL.cpy, kept under a distinct name so it can coexist
+      *> with the branch FDs in the same program.
+           select optional ACMA-MASTER
+               assign to "data/ACMA-MASTER.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is memberName of ACMAMAS-rec
+               alternate record key is nickname of ACMAMAS-rec
+                   with duplicates
+               file status is ACMAMAS-status.
