@@ -0,0 +1,4 @@
+      *> FILE STATUS field for OPERATORS.dat, referenced by
+      *> OPERSEL.cpy's "file status is" clause.
+           01 OPER-status pic xx.
+               88 OPER-status-ok values "00" "05".
