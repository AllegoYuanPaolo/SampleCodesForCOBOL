@@ -0,0 +1,11 @@
+      *> Shared parameter layout passed to writeAudit. COPY'd both
+      *> into the calling programs' storage and into writeAudit's
+      *> LINKAGE SECTION so the two always agree on the layout.
+           01 audit-parms.
+               02 auditOperation pic x(10).
+               02 auditMemberName pic x(16).
+               02 auditOldNickname pic x(16).
+               02 auditNewNickname pic x(16).
+               02 auditOldStatus pic x.
+               02 auditNewStatus pic x.
+               02 auditOperator pic x(10).
