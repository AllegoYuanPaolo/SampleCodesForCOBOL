@@ -0,0 +1,5 @@
+      *> The logged-in operator ID, shared across programs in the same
+      *> run unit via EXTERNAL storage so add/update/delete can stamp
+      *> the audit trail with who is at the terminal. Blank when a
+      *> program is run standalone without going through the login.
+           01 currentOperator pic x(10) external value spaces.
