@@ -0,0 +1,10 @@
+      *> Shared ACMA file-control entry. COPY'd into every program
+      *> that opens data/ACMA.dat so they all agree on the same
+      *> primary/alternate key structure.
+           select optional ACMA
+               assign to "data/ACMA.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is memberName
+               alternate record key is nickname with duplicates
+               file status is ACMA-status.
