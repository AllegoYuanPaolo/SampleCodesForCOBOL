@@ -0,0 +1,6 @@
+      *> Flat-file record layout for mass-correction input read by
+      *> massUpdateIndexed.cbl. One row per field to correct.
+           01 corr-rec.
+               02 corrMemberName pic x(16).
+               02 corrField pic x(10).
+               02 corrValue pic x(16).
