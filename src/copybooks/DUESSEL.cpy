@@ -0,0 +1,8 @@
+      *> Shared DUES file-control entry. COPY'd into every program
+      *> that opens data/DUES.dat.
+           select optional DUES
+               assign to "data/DUES.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is duesMemberName
+               file status is DUES-status.
