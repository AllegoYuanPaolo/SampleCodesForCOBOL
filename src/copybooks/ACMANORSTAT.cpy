@@ -0,0 +1,4 @@
+      *> FILE STATUS field for data/ACMA-NORTH.dat, referenced by
+      *> ACMANORSEL.cpy.
+           01 ACMANOR-status pic xx.
+               88 ACMANOR-status-ok values "00" "05".
