@@ -0,0 +1,24 @@
+      *> Shared parameter layout passed to writeControlTotals. COPY'd
+      *> both into the calling batch programs' storage and into
+      *> writeControlTotals' LINKAGE SECTION so the two always agree
+      *> on the layout.
+           01 ctrl-parms.
+               02 ctrlJobName pic x(16).
+               02 ctrlRead pic 9(7).
+               02 ctrlWritten pic 9(7).
+               02 ctrlRejected pic 9(7).
+      *> ACMA.dat's own record count taken by the caller before the
+      *> job opened the file, and the net gain/loss the job expects to
+      *> have caused (positive for an adding job, negative for a
+      *> purge, zero for a job that only rewrites in place).
+      *> writeControlTotals independently recounts ACMA.dat after the
+      *> job closes it and checks that count against ctrlAcmaBefore +
+      *> ctrlExpectedDelta, instead of only checking the job's
+      *> self-reported counters against each other. Set
+      *> ctrlCheckAcmaFile to "Y" only when the job's target file was
+      *> actually data/ACMA.dat (a job like consolidateBranches that
+      *> writes elsewhere sets it to "N" so the unrelated recount is
+      *> skipped instead of reporting a false mismatch).
+               02 ctrlAcmaBefore pic 9(7).
+               02 ctrlExpectedDelta pic s9(7).
+               02 ctrlCheckAcmaFile pic x.
