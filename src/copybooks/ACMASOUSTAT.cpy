@@ -0,0 +1,4 @@
+      *> FILE STATUS field for data/ACMA-SOUTH.dat, referenced by
+      *> ACMASOUSEL.cpy.
+           01 ACMASOU-status pic xx.
+               88 ACMASOU-status-ok values "00" "05".
