@@ -0,0 +1,12 @@
+      *> SELECT clause for the North branch's resident member file,
+      *> read by consolidateBranches.cbl. Same ACMA-rec key layout as
+      *> ACMASEL.cpy, kept under distinct names so both branch files
+      *> and the national master can coexist in one program.
+           select optional ACMA-NORTH
+               assign to "data/ACMA-NORTH.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is memberName of ACMANOR-rec
+               alternate record key is nickname of ACMANOR-rec
+                   with duplicates
+               file status is ACMANOR-status.
