@@ -0,0 +1,132 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. dependentsIndexed.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   COPY DEPENDSEL.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd DEPENDENTS.
+                   COPY DEPENDFD.
+            local-STORAGE SECTION.
+               01 depChoice pic 9.
+               01 searchKey pic x(16).
+               01 eof pic x value 'n'.
+               01 maxId pic 9(6) value 0.
+               01 newRelationship pic x(10).
+               01 newDependentName pic x(16).
+               01 newDependentBirthDate pic 9(8) value 0.
+               01 browseName pic x(16).
+               01 browseEof pic x value 'n'.
+               COPY ACMASTAT.
+               COPY DEPENDSTAT.
+
+        PROCEDURE DIVISION.
+           display "[1] Add dependent  [2] View dependents for a member"
+           display "Enter option >" no advancing
+           accept depChoice
+
+           open input ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           display "Enter primary member name: " no advancing
+           accept searchKey
+           move searchKey to memberName
+
+           read ACMA key is memberName
+               invalid key
+                   display "Primary member not found in ACMA.dat!"
+                   close ACMA
+                   goback
+           end-read
+
+           close ACMA
+
+           open i-o DEPENDENTS
+
+           evaluate true
+               when DEPEND-status-ok
+                   continue
+               when other
+                   display "Unable to open DEPENDENTS file. Status: "
+                           DEPEND-status
+                   goback
+           end-evaluate
+
+           evaluate depChoice
+               when 1
+                   perform until eof = 'y'
+                       read DEPENDENTS next record
+                           at end
+                               move 'y' to eof
+                           not at end
+                               if dependentId > maxId
+                                   move dependentId to maxId
+                               end-if
+                       end-read
+                   end-perform
+
+                   display "Enter dependent name: " no advancing
+                   accept newDependentName
+                   display "Enter relationship (e.g. SPOUSE, CHILD): "
+                           no advancing
+                   accept newRelationship
+                   display "Enter dependent Birth Date (YYYYMMDD, "
+                           "0=unknown): " no advancing
+                   accept newDependentBirthDate
+
+                   add 1 to maxId
+                   move maxId to dependentId
+                   move searchKey to primaryMemberName
+                   move newDependentName to dependentName
+                   move newRelationship to relationship
+                   move newDependentBirthDate to dependentBirthDate
+
+                   write DEPEND-rec
+                       invalid key
+                           display "Unable to add dependent record."
+                       not invalid key
+                           display "Dependent added, ID: " maxId
+                   end-write
+               when other
+                   move searchKey to browseName
+                   move browseName to primaryMemberName
+                   start DEPENDENTS key is equal to primaryMemberName
+                       invalid key
+                           display "No dependents found for "
+                                   browseName
+                           move 'y' to browseEof
+                   end-start
+
+                   perform until browseEof = 'y'
+                       read DEPENDENTS next record
+                           at end
+                               move 'y' to browseEof
+                           not at end
+                               if primaryMemberName not = browseName
+                                   move 'y' to browseEof
+                               else
+                                   display "| ID: " dependentId
+                                       " | " dependentName
+                                       " | " relationship
+                                       " | Born: " dependentBirthDate
+                                       " |"
+                               end-if
+                       end-read
+                   end-perform
+           end-evaluate
+
+           close DEPENDENTS
+
+       GOBACK.
