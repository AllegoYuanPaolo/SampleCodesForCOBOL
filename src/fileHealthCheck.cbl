@@ -0,0 +1,251 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. fileHealthCheck.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   COPY DUESSEL.
+                   select HEALTH-RPT
+                       assign to "data/HEALTHCHECK.log"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd DUES.
+                   COPY DUESFD.
+               fd HEALTH-RPT.
+                   01 report-line pic x(80).
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 recordsChecked pic 999 value 0.
+               01 errorsFound pic 999 value 0.
+               01 dateYYYY pic 9(4).
+               01 dateMM pic 99.
+               01 dateDD pic 99.
+               01 previousMemberName pic x(16) value low-values.
+               01 altIndexTable.
+                   02 altIndexRow occurs 500 times
+                       indexed by tblIdx.
+                       03 tblMemberName pic x(16).
+                       03 tblNickname pic x(16).
+               01 tableCount pic 9(4) value 0.
+               01 altBrowseEof pic x.
+               01 altFound pic x.
+               COPY ACMASTAT.
+               COPY DUESSTAT.
+
+        PROCEDURE DIVISION.
+           open input ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           open input DUES
+
+           evaluate true
+               when DUES-status-ok
+                   continue
+               when other
+                   display "Unable to open DUES data file. Status: "
+                           DUES-status
+                   close ACMA
+                   goback
+           end-evaluate
+
+           open output HEALTH-RPT
+
+               move spaces to report-line
+               string "File Integrity Check - ACMA.dat"
+                   delimited by size into report-line
+               write report-line
+
+               perform until eof = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           add 1 to recordsChecked
+
+                           if memberName = spaces
+                               perform log-problem
+                               move "Blank member name" to report-line
+                               write report-line
+                           end-if
+
+                           evaluate true
+                               when status-active
+                               when status-inactive
+                               when status-suspended
+                               when status-deleted
+                                   continue
+                               when other
+                                   perform log-problem
+                                   move spaces to report-line
+                                   string "| " memberName
+                                       " | Invalid status code: "
+                                       statusCode " |"
+                                       delimited by size
+                                       into report-line
+                                   write report-line
+                           end-evaluate
+
+                           if status-deleted and deletedDate = 0
+                               perform log-problem
+                               move spaces to report-line
+                               string "| " memberName
+                                   " | Deleted, deletedDate not set |"
+                                   delimited by size into report-line
+                               write report-line
+                           end-if
+
+                           if not status-deleted and deletedDate not = 0
+                               perform log-problem
+                               move spaces to report-line
+                               string "| " memberName
+                                   " | Not deleted, deletedDate set |"
+                                   delimited by size into report-line
+                               write report-line
+                           end-if
+
+                           if memberName <= previousMemberName
+                               perform log-problem
+                               move spaces to report-line
+                               string "| " memberName
+                                   " | Primary key out of order or"
+                                   " duplicate |"
+                                   delimited by size into report-line
+                               write report-line
+                           end-if
+                           move memberName to previousMemberName
+
+                           if tableCount < 500
+                               add 1 to tableCount
+                               move memberName to
+                                   tblMemberName(tableCount)
+                               move nickname to
+                                   tblNickname(tableCount)
+                           end-if
+
+                           perform check-date-joinDate
+                           perform check-date-expiryDate
+                   end-read
+               end-perform
+
+               perform check-alt-index
+
+               move 'n' to eof
+               perform until eof = 'y'
+                   read DUES next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           move duesMemberName to memberName
+                           read ACMA key is memberName
+                               invalid key
+                                   perform log-problem
+                                   move spaces to report-line
+                                   string "| " duesMemberName
+                                       " | DUES record has no matching"
+                                       " ACMA member |"
+                                       delimited by size
+                                       into report-line
+                                   write report-line
+                           end-read
+                   end-read
+               end-perform
+
+               move spaces to report-line
+               write report-line
+               move spaces to report-line
+               string "Records checked: " recordsChecked
+                   delimited by size into report-line
+               write report-line
+               move spaces to report-line
+               string "Problems found:  " errorsFound
+                   delimited by size into report-line
+               write report-line
+
+           close ACMA
+           close DUES
+           close HEALTH-RPT
+
+           display "File health check written to data/HEALTHCHECK.log"
+           display "Records checked: " recordsChecked
+           display "Problems found:  " errorsFound
+
+       GOBACK.
+
+       log-problem.
+           add 1 to errorsFound.
+
+       check-alt-index.
+           perform varying tblIdx from 1 by 1 until tblIdx > tableCount
+               move 'n' to altBrowseEof
+               move 'n' to altFound
+               move tblNickname(tblIdx) to nickname
+
+               start ACMA key is equal to nickname
+                   invalid key
+                       move 'y' to altBrowseEof
+               end-start
+
+               perform until altBrowseEof = 'y' or altFound = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to altBrowseEof
+                       not at end
+                           if nickname not = tblNickname(tblIdx)
+                               move 'y' to altBrowseEof
+                           else
+                               if memberName = tblMemberName(tblIdx)
+                                   move 'y' to altFound
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+
+               if altFound not = 'y'
+                   perform log-problem
+                   move spaces to report-line
+                   string "| " tblMemberName(tblIdx)
+                       " | Alternate nickname index entry missing"
+                       " or broken |"
+                       delimited by size into report-line
+                   write report-line
+               end-if
+           end-perform.
+
+       check-date-joinDate.
+           move joinDate(1:4) to dateYYYY
+           move joinDate(5:2) to dateMM
+           move joinDate(7:2) to dateDD
+           if dateYYYY < 1900 or dateMM < 1 or dateMM > 12
+               or dateDD < 1 or dateDD > 31
+               perform log-problem
+               move spaces to report-line
+               string "| " memberName
+                   " | Invalid joinDate: " joinDate " |"
+                   delimited by size into report-line
+               write report-line
+           end-if.
+
+       check-date-expiryDate.
+           move expiryDate(1:4) to dateYYYY
+           move expiryDate(5:2) to dateMM
+           move expiryDate(7:2) to dateDD
+           if dateYYYY < 1900 or dateMM < 1 or dateMM > 12
+               or dateDD < 1 or dateDD > 31
+               perform log-problem
+               move spaces to report-line
+               string "| " memberName
+                   " | Invalid expiryDate: " expiryDate " |"
+                   delimited by size into report-line
+               write report-line
+           end-if.
