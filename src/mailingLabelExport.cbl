@@ -0,0 +1,74 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. mailingLabelExport.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   select LABEL-OUT
+                       assign to "data/ACMA_LABELS.txt"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd LABEL-OUT.
+                   01 label-line pic x(80).
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 labelCtr pic 999 value 0.
+               COPY ACMASTAT.
+
+        PROCEDURE DIVISION.
+           open i-o ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           open output LABEL-OUT
+
+               perform until eof = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           if not status-deleted
+                               move spaces to label-line
+                               string function trim(memberName)
+                                   delimited by size into label-line
+                               write label-line
+
+                               move spaces to label-line
+                               string function trim(streetAddress)
+                                   delimited by size into label-line
+                               write label-line
+
+                               move spaces to label-line
+                               string function trim(addrCity) ", "
+                                   addrState "  " addrZip
+                                   delimited by size into label-line
+                               write label-line
+
+                               move spaces to label-line
+                               write label-line
+
+                               add 1 to labelCtr
+                           end-if
+                   end-read
+               end-perform
+
+           close ACMA
+           close LABEL-OUT
+
+           display "Exported " labelCtr " mailing label(s) to "
+                   "data/ACMA_LABELS.txt"
+
+       GOBACK.
