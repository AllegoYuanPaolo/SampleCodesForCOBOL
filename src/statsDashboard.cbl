@@ -0,0 +1,75 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. statsDashboard.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 todayDate pic 9(8).
+               01 in30Days pic 9(8).
+               01 totalMembers pic 9(5) value 0.
+               01 activeCount pic 9(5) value 0.
+               01 inactiveCount pic 9(5) value 0.
+               01 suspendedCount pic 9(5) value 0.
+               01 deletedCount pic 9(5) value 0.
+               01 expiringSoonCount pic 9(5) value 0.
+               COPY ACMASTAT.
+
+        PROCEDURE DIVISION.
+           accept todayDate from date yyyymmdd
+           compute in30Days =
+               function integer-of-date(todayDate) + 30
+           compute in30Days = function date-of-integer(in30Days)
+
+           open input ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+               perform until eof = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           if not status-deleted
+                               add 1 to totalMembers
+                               evaluate true
+                                   when status-active
+                                       add 1 to activeCount
+                                   when status-inactive
+                                       add 1 to inactiveCount
+                                   when status-suspended
+                                       add 1 to suspendedCount
+                               end-evaluate
+                               if expiryDate >= todayDate
+                                   and expiryDate <= in30Days
+                                   add 1 to expiringSoonCount
+                               end-if
+                           else
+                               add 1 to deletedCount
+                           end-if
+                   end-read
+               end-perform
+
+           close ACMA
+
+           display "Membership Statistics Dashboard"
+           display "Total members:        " totalMembers
+           display "  Active:              " activeCount
+           display "  Inactive:            " inactiveCount
+           display "  Suspended:           " suspendedCount
+           display "  Deleted (archived):  " deletedCount
+           display "Expiring in next 30 days: " expiringSoonCount
+
+       GOBACK.
