@@ -3,36 +3,119 @@
         environment division.
            input-output section.
                file-control.
-                   select ACMA 
-                       assign to "data\ACMA.dat"
-                       record key is memberName
-                       organization is indexed
-                       access mode is dynamic.
+                   COPY ACMASEL.
         DATA DIVISION.
            file section.
                fd ACMA.
-                   01 ACMA-rec.
-                       02 memberName pic x(16).
-                       02 nickname pic x(16).
+                   COPY ACMAFD.
             local-storage section.
+            01 searchMode pic 9.
             01 searchKey pic x(16).
-        
+            01 browseNick pic x(16).
+            01 browseEof pic x value 'n'.
+            01 browsePrefix pic x(16).
+            01 prefixLen pic 99.
+            COPY ACMASTAT.
+
         PROCEDURE DIVISION.
-           display "Enter Member name to search: " no advancing
-           accept searchKey
-           
+           display "[1] Search by name  [2] Search by nickname"
+           display "[3] Search by name prefix"
+           display "Enter option >" no advancing
+           accept searchMode
+
            open i-o ACMA
-               move searchKey to memberName
 
-               read ACMA key is memberName
-                   invalid key
-                       display "Name not found!"
-                   not invalid key
-                         display "| Name: " memberName " | "
-                               " Nickname: " nickname " |"
-               end-read
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+               evaluate searchMode
+                   when 2
+                       display "Enter Nickname to search: "
+                               no advancing
+                       accept searchKey
+                       move searchKey to browseNick
+
+                       move browseNick to nickname
+                       start ACMA key is equal to nickname
+                           invalid key
+                               display "Nickname not found!"
+                               move 'y' to browseEof
+                       end-start
+
+                       perform until browseEof = 'y'
+                           read ACMA next record
+                               at end
+                                   move 'y' to browseEof
+                               not at end
+                                   if nickname not = browseNick
+                                       move 'y' to browseEof
+                                   else
+                                       display "| Name: " memberName
+                                           " | Nickname: " nickname
+                                           " | Status: " statusCode
+                                           " |"
+                                   end-if
+                           end-read
+                       end-perform
+                   when 3
+                       display "Enter Name prefix to search: "
+                               no advancing
+                       accept searchKey
+                       move searchKey to browsePrefix
+                       move function length(function trim(browsePrefix))
+                           to prefixLen
+
+                       move browsePrefix to memberName
+                       start ACMA key is greater than or equal
+                           to memberName
+                           invalid key
+                               display "No matching names found!"
+                               move 'y' to browseEof
+                       end-start
+
+                       perform until browseEof = 'y'
+                           read ACMA next record
+                               at end
+                                   move 'y' to browseEof
+                               not at end
+                                   if memberName(1:prefixLen) not =
+                                       browsePrefix(1:prefixLen)
+                                       move 'y' to browseEof
+                                   else
+                                       display "| Name: " memberName
+                                           " | Nickname: " nickname
+                                           " | Status: " statusCode
+                                           " |"
+                                   end-if
+                           end-read
+                       end-perform
+                   when other
+                       display "Enter Member name to search: "
+                               no advancing
+                       accept searchKey
+                       move searchKey to memberName
+
+                       read ACMA key is memberName
+                           invalid key
+                               display "Name not found!"
+                           not invalid key
+                                 display "| Name: " memberName " | "
+                                       " Nickname: " nickname " | "
+                                       " Status: " statusCode " | "
+                                       " Joined: " joinDate " | "
+                                       " Expires: " expiryDate " |"
+                       end-read
+               end-evaluate
 
            close ACMA
-                
+
        goback.
- 
\ No newline at end of file
