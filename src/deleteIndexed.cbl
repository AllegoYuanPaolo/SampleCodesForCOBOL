@@ -4,23 +4,23 @@
         environment division.
            input-output section.
                file-control.
-                   select ACMA
-                       assign to "data\ACMA.dat"
-                       organization is indexed
-                       record key is memberName
-                       access mode is dynamic.
+                   COPY ACMASEL.
 
         DATA DIVISION.
            file section.
                fd ACMA.
-                   01 ACMA-rec.
-                       02 memberName pic x(16).
-                       02 nickname pic x(16).
+                   COPY ACMAFD.
+            working-STORAGE SECTION.
+               COPY OPERCTX.
             local-STORAGE SECTION.
 
             01 searchName pic x(16).
             01 delChoice pic x value 'n'.
-        
+            01 todayDate pic 9(8).
+            01 oldStatusCode pic x.
+            COPY AUDITPARM.
+            COPY ACMASTAT.
+
         PROCEDURE DIVISION.
            display "Enter Name to delete: " no advancing
            accept searchName
@@ -28,26 +28,52 @@
            move searchName to memberName
 
            open i-o ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
                read ACMA key is memberName
                    invalid key
                        display "Name not found!"
                    not invalid key
                        display "| Name: " memberName " | "
                                " Nickname: " nickname " |"
-                      
+
                        display "Are you sure to delete this record?"
                        display "[y/n] >" no advancing
                        accept delChoice
 
                        if delChoice = 'y'
-                           delete ACMA
+                           move statusCode to oldStatusCode
+                           accept todayDate from date yyyymmdd
+                           move "D" to statusCode
+                           move todayDate to deletedDate
+                           rewrite ACMA-rec
                            display "Deleted Successfully"
+
+                           move "DELETE" to auditOperation
+                           move memberName to auditMemberName
+                           move nickname to auditOldNickname
+                           move nickname to auditNewNickname
+                           move oldStatusCode to auditOldStatus
+                           move statusCode to auditNewStatus
+                           move currentOperator to auditOperator
+                           call "writeAudit" using audit-parms
                        else if delChoice = 'n'
                            display "Exiting. . ."
                        end-if
 
                end-read
            close ACMA
-        
+
        GOBACK.
  
\ No newline at end of file
