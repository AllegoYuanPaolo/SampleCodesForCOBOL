@@ -0,0 +1,101 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. idCardPrintJob.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   select CARD-OUT
+                       assign to "data/IDCARDS.txt"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd CARD-OUT.
+                   01 card-line pic x(80).
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 cardsPrinted pic 999 value 0.
+               01 typeDesc pic x(8).
+               COPY ACMASTAT.
+
+        PROCEDURE DIVISION.
+           open i-o ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           open output CARD-OUT
+
+               perform until eof = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           if status-active
+                               evaluate true
+                                   when type-family
+                                       move "FAMILY" to typeDesc
+                                   when type-student
+                                       move "STUDENT" to typeDesc
+                                   when type-life
+                                       move "LIFE" to typeDesc
+                                   when other
+                                       move "REGULAR" to typeDesc
+                               end-evaluate
+
+                               move spaces to card-line
+                               string "+------------------------------+"
+                                   delimited by size into card-line
+                               write card-line
+
+                               move spaces to card-line
+                               string "| " function trim(memberName)
+                                   delimited by size into card-line
+                               write card-line
+
+                               move spaces to card-line
+                               string "| Nickname: "
+                                   function trim(nickname)
+                                   delimited by size into card-line
+                               write card-line
+
+                               move spaces to card-line
+                               string "| Type: " typeDesc
+                                   delimited by size into card-line
+                               write card-line
+
+                               move spaces to card-line
+                               string "| Expires: " expiryDate
+                                   delimited by size into card-line
+                               write card-line
+
+                               move spaces to card-line
+                               string "+------------------------------+"
+                                   delimited by size into card-line
+                               write card-line
+
+                               move spaces to card-line
+                               write card-line
+
+                               add 1 to cardsPrinted
+                           end-if
+                   end-read
+               end-perform
+
+           close ACMA
+           close CARD-OUT
+
+           display "ID cards written to data/IDCARDS.txt"
+           display "Cards printed: " cardsPrinted
+
+       GOBACK.
