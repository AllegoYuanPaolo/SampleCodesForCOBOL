@@ -0,0 +1,45 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. writeAudit.
+        environment division.
+           input-output section.
+               file-control.
+                   select optional AUDIT-LOG
+                       assign to "data/AUDIT.log"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd AUDIT-LOG.
+                   01 audit-line pic x(150).
+            local-STORAGE SECTION.
+               01 auditTimestamp.
+                   02 auditDate pic 9(8).
+                   02 auditTime pic 9(8).
+        LINKAGE SECTION.
+            COPY AUDITPARM.
+        PROCEDURE DIVISION USING audit-parms.
+
+           accept auditDate from date yyyymmdd
+           accept auditTime from time
+
+           open extend AUDIT-LOG
+
+               move spaces to audit-line
+               string
+                   auditDate "." auditTime " "
+                   "OPER=" auditOperator " "
+                   auditOperation " "
+                   auditMemberName " "
+                   "OLDNICK=" auditOldNickname " "
+                   "NEWNICK=" auditNewNickname " "
+                   "OLDSTAT=" auditOldStatus " "
+                   "NEWSTAT=" auditNewStatus
+                   delimited by size into audit-line
+                   on overflow
+                       display "Audit line truncated for "
+                               auditMemberName
+               end-string
+               write audit-line
+
+           close AUDIT-LOG
+
+       GOBACK.
