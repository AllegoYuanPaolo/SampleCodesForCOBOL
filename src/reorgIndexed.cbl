@@ -0,0 +1,60 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. reorgIndexed.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   COPY ACMANEWSEL.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd ACMA-NEW.
+                   COPY ACMAFD REPLACING ACMA-rec BY ACMANEW-rec.
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 recordsCopied pic 999 value 0.
+               COPY ACMASTAT.
+               COPY ACMANEWSTAT.
+
+        PROCEDURE DIVISION.
+           open input ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           open output ACMA-NEW
+
+           if not ACMANEW-status-ok
+               display "Unable to create scratch file. Status: "
+                       ACMANEW-status
+               close ACMA
+               goback
+           end-if
+
+               perform until eof = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           move ACMA-rec to ACMANEW-rec
+                           write ACMANEW-rec
+                           add 1 to recordsCopied
+                   end-read
+               end-perform
+
+           close ACMA
+           close ACMA-NEW
+
+           call "SYSTEM" using "mv data/ACMA_NEW.dat data/ACMA.dat"
+
+           display "Reorganization complete."
+           display "Records rewritten: " recordsCopied
+
+       GOBACK.
