@@ -0,0 +1,89 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. duesPost.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   COPY DUESSEL.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd DUES.
+                   COPY DUESFD.
+            local-STORAGE SECTION.
+               01 searchKey pic x(16).
+               01 paymentAmt pic 9(5)v99.
+               01 initialOwed pic 9(5)v99.
+               01 todayDate pic 9(8).
+               01 balanceDue pic s9(5)v99.
+               COPY ACMASTAT.
+               COPY DUESSTAT.
+
+        PROCEDURE DIVISION.
+           accept todayDate from date yyyymmdd
+
+           display "Enter Member name to post dues for: " no advancing
+           accept searchKey
+
+           open input ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           move searchKey to memberName
+           read ACMA key is memberName
+               invalid key
+                   display "Name not found in membership file!"
+                   close ACMA
+                   goback
+           end-read
+           close ACMA
+
+           open i-o DUES
+
+           evaluate true
+               when DUES-status-ok
+                   continue
+               when other
+                   display "Unable to open DUES data file. Status: "
+                           DUES-status
+                   goback
+           end-evaluate
+
+           move searchKey to duesMemberName
+           read DUES key is duesMemberName
+               invalid key
+                   display "No dues record yet. Enter amount owed: "
+                           no advancing
+                   accept initialOwed
+                   move searchKey to duesMemberName
+                   move initialOwed to amountOwed
+                   move 0 to amountPaid
+                   move 0 to lastPaymentDate
+                   compute dueDate = function date-of-integer
+                       (function integer-of-date(todayDate) + 30)
+                   write DUES-rec
+               not invalid key
+                   display "Amount owed: " amountOwed
+                   display "Amount paid to date: " amountPaid
+           end-read
+
+           display "Enter payment amount: " no advancing
+           accept paymentAmt
+
+           add paymentAmt to amountPaid
+           move todayDate to lastPaymentDate
+           rewrite DUES-rec
+           compute balanceDue = amountOwed - amountPaid
+           display "Payment posted. Balance due: " balanceDue
+
+           close DUES
+
+       GOBACK.
