@@ -0,0 +1,109 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. batchLoadIndexed.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   select BATCH-IN
+                       assign to "data/BATCH_LOAD.dat"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd BATCH-IN.
+                   COPY BATCHFD.
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 todayDate pic 9(8).
+               01 recordsRead pic 999 value 0.
+               01 recordsWritten pic 999 value 0.
+               01 recordsRejected pic 999 value 0.
+               COPY ACMASTAT.
+               COPY CTRLPARM.
+               COPY COUNTPARM.
+
+        PROCEDURE DIVISION.
+           accept todayDate from date yyyymmdd
+
+           call "countAcmaRecords" using count-parms
+           move countResult to ctrlAcmaBefore
+
+           open i-o ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           open input BATCH-IN
+
+               perform until eof = 'y'
+                   read BATCH-IN
+                       at end
+                           move 'y' to eof
+                       not at end
+                           add 1 to recordsRead
+
+                           if batchMemberName = spaces
+                               display "Rejected (blank member name)"
+                               add 1 to recordsRejected
+                           else
+                               initialize ACMA-rec
+                               move batchMemberName to memberName
+                               move batchNickname to nickname
+
+                               if batchStatus = space
+                                   move "A" to statusCode
+                               else
+                                   move batchStatus to statusCode
+                               end-if
+
+                               if batchJoinDate = 0
+                                   move todayDate to joinDate
+                               else
+                                   move batchJoinDate to joinDate
+                               end-if
+
+                               if batchExpiryDate = 0
+                                   move todayDate to expiryDate
+                               else
+                                   move batchExpiryDate to expiryDate
+                               end-if
+
+                               write ACMA-rec
+                                   invalid key
+                                       display "Rejected (duplicate): "
+                                               memberName
+                                       add 1 to recordsRejected
+                                   not invalid key
+                                       add 1 to recordsWritten
+                               end-write
+                           end-if
+                   end-read
+               end-perform
+
+           close ACMA
+           close BATCH-IN
+
+           display "Batch load complete."
+           display "  Records read: " recordsRead
+           display "  Records written: " recordsWritten
+           display "  Records rejected: " recordsRejected
+
+           move "BATCHLOAD" to ctrlJobName
+           move recordsRead to ctrlRead
+           move recordsWritten to ctrlWritten
+           move recordsRejected to ctrlRejected
+           move recordsWritten to ctrlExpectedDelta
+           move "Y" to ctrlCheckAcmaFile
+           call "writeControlTotals" using ctrl-parms
+
+       GOBACK.
