@@ -0,0 +1,122 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. recentChangesReport.
+        environment division.
+           input-output section.
+               file-control.
+                   select optional AUDIT-LOG
+                       assign to "data/AUDIT.log"
+                       organization is line sequential.
+                   select REVIEW-RPT
+                       assign to "data/RECENT_CHANGES.rpt"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd AUDIT-LOG.
+                   01 audit-line pic x(150).
+               fd REVIEW-RPT.
+                   01 report-line pic x(150).
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 todayDate pic 9(8).
+               01 yesterdayDate pic 9(8).
+               01 lineDate pic 9(8).
+               01 changesToday pic 999 value 0.
+               01 changeTable.
+                   02 changeTableRow occurs 300 times
+                       indexed by tblIdx.
+                       03 tblLine pic x(150).
+                       03 tblOpType pic x(10).
+               01 tableCount pic 9(4) value 0.
+               01 outerIdx pic 9(4).
+               01 innerIdx pic 9(4).
+               01 swapped pic x.
+               01 tempLine pic x(150).
+               01 tempOpType pic x(10).
+               01 currentOpType pic x(10) value spaces.
+
+        PROCEDURE DIVISION.
+           accept todayDate from date yyyymmdd
+           compute yesterdayDate = function date-of-integer
+               (function integer-of-date(todayDate) - 1)
+
+           open input AUDIT-LOG
+           open output REVIEW-RPT
+
+               move spaces to report-line
+               string "Recently Changed Records - " yesterdayDate
+                   delimited by size into report-line
+               write report-line
+               move spaces to report-line
+               write report-line
+
+               perform until eof = 'y'
+                   read AUDIT-LOG
+                       at end
+                           move 'y' to eof
+                       not at end
+                           move audit-line(1:8) to lineDate
+                           if lineDate = yesterdayDate
+                               and tableCount < 300
+                               add 1 to tableCount
+                               move audit-line to tblLine(tableCount)
+                               move audit-line(35:10)
+                                   to tblOpType(tableCount)
+                               add 1 to changesToday
+                           end-if
+                   end-read
+               end-perform
+
+               perform sort-by-op-type
+
+               perform varying outerIdx from 1 by 1
+                       until outerIdx > tableCount
+                   if tblOpType(outerIdx) not = currentOpType
+                       move tblOpType(outerIdx) to currentOpType
+                       move spaces to report-line
+                       write report-line
+                       move spaces to report-line
+                       string "-- " function trim(currentOpType)
+                           " --"
+                           delimited by size into report-line
+                       write report-line
+                   end-if
+                   move tblLine(outerIdx) to report-line
+                   write report-line
+               end-perform
+
+               move spaces to report-line
+               write report-line
+               move spaces to report-line
+               string "Total changes yesterday: " changesToday
+                   delimited by size into report-line
+               write report-line
+
+           close AUDIT-LOG
+           close REVIEW-RPT
+
+           display "Recent changes report written to "
+                   "data/RECENT_CHANGES.rpt"
+           display "Total changes yesterday: " changesToday
+
+       GOBACK.
+
+       sort-by-op-type.
+           move 'y' to swapped
+           perform until swapped = 'n'
+               move 'n' to swapped
+               perform varying outerIdx from 1 by 1
+                       until outerIdx >= tableCount
+                   move outerIdx to innerIdx
+                   add 1 to innerIdx
+                   if tblOpType(outerIdx) > tblOpType(innerIdx)
+                       move tblLine(outerIdx) to tempLine
+                       move tblOpType(outerIdx) to tempOpType
+                       move tblLine(innerIdx) to tblLine(outerIdx)
+                       move tblOpType(innerIdx)
+                           to tblOpType(outerIdx)
+                       move tempLine to tblLine(innerIdx)
+                       move tempOpType to tblOpType(innerIdx)
+                       move 'y' to swapped
+                   end-if
+               end-perform
+           end-perform.
