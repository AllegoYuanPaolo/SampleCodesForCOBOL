@@ -0,0 +1,143 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. cardsToSendReport.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   select CARDS-RPT
+                       assign to "data/CARDS.rpt"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd CARDS-RPT.
+                   01 report-line pic x(80).
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 todayDate pic 9(8).
+               01 birthMonth pic 99.
+               01 totalPrinted pic 999 value 0.
+               01 cardTable.
+                   02 cardTableRow occurs 500 times
+                       indexed by tblIdx.
+                       03 tblMemberName pic x(16).
+                       03 tblNickname pic x(16).
+                       03 tblBirthDate pic 9(8).
+                       03 tblBirthDay pic 99.
+               01 tableCount pic 9(4) value 0.
+               01 swapped pic x.
+               01 outerIdx pic 9(4).
+               01 innerIdx pic 9(4).
+               01 tempRow.
+                   02 tempMemberName pic x(16).
+                   02 tempNickname pic x(16).
+                   02 tempBirthDate pic 9(8).
+                   02 tempBirthDay pic 99.
+               COPY ACMASTAT.
+
+        PROCEDURE DIVISION.
+           accept todayDate from date yyyymmdd
+           move todayDate(5:2) to birthMonth
+
+           open i-o ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           perform load-table
+           perform sort-table
+
+           open output CARDS-RPT
+
+               move spaces to report-line
+               string "Birthday Cards to Send - Month " birthMonth
+                   delimited by size into report-line
+               write report-line
+               move spaces to report-line
+               write report-line
+
+               perform varying outerIdx from 1 by 1
+                       until outerIdx > tableCount
+                   move spaces to report-line
+                   string "| " tblMemberName(outerIdx)
+                       " | " tblNickname(outerIdx)
+                       " | Birthday: " tblBirthDate(outerIdx) " |"
+                       delimited by size into report-line
+                   write report-line
+                   add 1 to totalPrinted
+               end-perform
+
+               move spaces to report-line
+               write report-line
+               move spaces to report-line
+               string "Total cards to send: " totalPrinted
+                   delimited by size into report-line
+               write report-line
+
+           close ACMA
+           close CARDS-RPT
+
+           display "Cards-to-send report written to data/CARDS.rpt"
+           display "Total cards to send: " totalPrinted
+
+           GOBACK.
+
+       load-table.
+           perform until eof = 'y' or tableCount >= 500
+               read ACMA next record
+                   at end
+                       move 'y' to eof
+                   not at end
+                       if not status-deleted
+                           and birthDate not = 0
+                           and birthDate(5:2) = birthMonth
+                           add 1 to tableCount
+                           move memberName to tblMemberName(tableCount)
+                           move nickname to tblNickname(tableCount)
+                           move birthDate to tblBirthDate(tableCount)
+                           move birthDate(7:2)
+                               to tblBirthDay(tableCount)
+                       end-if
+               end-read
+           end-perform.
+
+       sort-table.
+           move 'y' to swapped
+           perform until swapped = 'n'
+               move 'n' to swapped
+               perform varying outerIdx from 1 by 1
+                       until outerIdx >= tableCount
+                   move outerIdx to innerIdx
+                   add 1 to innerIdx
+                   if tblBirthDay(outerIdx) > tblBirthDay(innerIdx)
+                       perform swap-rows
+                       move 'y' to swapped
+                   end-if
+               end-perform
+           end-perform.
+
+       swap-rows.
+           move tblMemberName(outerIdx) to tempMemberName
+           move tblNickname(outerIdx) to tempNickname
+           move tblBirthDate(outerIdx) to tempBirthDate
+           move tblBirthDay(outerIdx) to tempBirthDay
+
+           move tblMemberName(innerIdx) to tblMemberName(outerIdx)
+           move tblNickname(innerIdx) to tblNickname(outerIdx)
+           move tblBirthDate(innerIdx) to tblBirthDate(outerIdx)
+           move tblBirthDay(innerIdx) to tblBirthDay(outerIdx)
+
+           move tempMemberName to tblMemberName(innerIdx)
+           move tempNickname to tblNickname(innerIdx)
+           move tempBirthDate to tblBirthDate(innerIdx)
+           move tempBirthDay to tblBirthDay(innerIdx).
