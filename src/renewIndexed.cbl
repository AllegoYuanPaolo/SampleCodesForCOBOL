@@ -0,0 +1,67 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. renewIndexed.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+            local-storage section.
+            01 searchKey pic x(16).
+            01 extendMonths pic 99.
+            01 expiryParts.
+                02 expiryYYYY pic 9(4).
+                02 expiryMM pic 9(2).
+                02 expiryDD pic 9(2).
+            01 totalMonths pic 9(4).
+            COPY ACMASTAT.
+
+        PROCEDURE DIVISION.
+           display "Enter Member name to renew: " no advancing
+           accept searchKey
+
+           open i-o ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+               move searchKey to memberName
+
+               read ACMA key is memberName
+                   invalid key
+                       display "Name not found!"
+                   not invalid key
+                       display "| Name: " memberName " | "
+                               " Nickname: " nickname " |"
+                       display "Current expiry: " expiryDate
+
+                       display "Extend by months: " no advancing
+                       accept extendMonths
+
+                       move expiryDate to expiryParts
+                       compute totalMonths = expiryMM + extendMonths
+                       perform until totalMonths <= 12
+                           subtract 12 from totalMonths
+                           add 1 to expiryYYYY
+                       end-perform
+                       move totalMonths to expiryMM
+                       move expiryParts to expiryDate
+
+                       rewrite ACMA-rec
+                       display "Renewed! New expiry: " expiryDate
+               end-read
+
+           close ACMA
+
+       goback.
