@@ -0,0 +1,193 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. consolidateBranches.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   COPY ACMANORSEL.
+                   COPY ACMASOUSEL.
+                   COPY ACMAMASSEL.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd ACMA-NORTH.
+                   COPY ACMAFD REPLACING ACMA-rec BY ACMANOR-rec.
+               fd ACMA-SOUTH.
+                   COPY ACMAFD REPLACING ACMA-rec BY ACMASOU-rec.
+               fd ACMA-MASTER.
+                   COPY ACMAFD REPLACING ACMA-rec BY ACMAMAS-rec.
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 hqRead pic 999 value 0.
+               01 hqWritten pic 999 value 0.
+               01 hqRejected pic 999 value 0.
+               01 northRead pic 999 value 0.
+               01 northWritten pic 999 value 0.
+               01 northRejected pic 999 value 0.
+               01 southRead pic 999 value 0.
+               01 southWritten pic 999 value 0.
+               01 southRejected pic 999 value 0.
+               COPY ACMASTAT.
+               COPY ACMANORSTAT.
+               COPY ACMASOUSTAT.
+               COPY ACMAMASSTAT.
+               COPY CTRLPARM.
+
+        PROCEDURE DIVISION.
+           open input ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA (HQ) data file."
+                           " Status: " ACMA-status
+                   goback
+           end-evaluate
+
+           open input ACMA-NORTH
+
+           evaluate true
+               when ACMANOR-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA-NORTH data file."
+                           " Status: " ACMANOR-status
+                   close ACMA
+                   goback
+           end-evaluate
+
+           open input ACMA-SOUTH
+
+           evaluate true
+               when ACMASOU-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA-SOUTH data file."
+                           " Status: " ACMASOU-status
+                   close ACMA
+                   close ACMA-NORTH
+                   goback
+           end-evaluate
+
+           open output ACMA-MASTER
+
+           evaluate true
+               when ACMAMAS-status-ok
+                   continue
+               when other
+                   display "Unable to create ACMA-MASTER data file."
+                           " Status: " ACMAMAS-status
+                   close ACMA
+                   close ACMA-NORTH
+                   close ACMA-SOUTH
+                   goback
+           end-evaluate
+
+               perform until eof = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           add 1 to hqRead
+                           move ACMA-rec to ACMAMAS-rec
+
+                           write ACMAMAS-rec
+                               invalid key
+                                   display "COLLISION (HQ): "
+                                       memberName of ACMAMAS-rec
+                                       " already in master -"
+                                       " not merged"
+                                   add 1 to hqRejected
+                               not invalid key
+                                   add 1 to hqWritten
+                           end-write
+                   end-read
+               end-perform
+
+           close ACMA
+
+           move 'n' to eof
+               perform until eof = 'y'
+                   read ACMA-NORTH next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           add 1 to northRead
+                           move ACMANOR-rec to ACMAMAS-rec
+
+                           write ACMAMAS-rec
+                               invalid key
+                                   display "COLLISION (North): "
+                                       memberName of ACMAMAS-rec
+                                       " already in master -"
+                                       " not merged"
+                                   add 1 to northRejected
+                               not invalid key
+                                   add 1 to northWritten
+                           end-write
+                   end-read
+               end-perform
+
+           close ACMA-NORTH
+
+           move 'n' to eof
+               perform until eof = 'y'
+                   read ACMA-SOUTH next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           add 1 to southRead
+                           move ACMASOU-rec to ACMAMAS-rec
+
+                           write ACMAMAS-rec
+                               invalid key
+                                   display "COLLISION (South): "
+                                       memberName of ACMAMAS-rec
+                                       " already in master -"
+                                       " not merged"
+                                   add 1 to southRejected
+                               not invalid key
+                                   add 1 to southWritten
+                           end-write
+                   end-read
+               end-perform
+
+           close ACMA-SOUTH
+           close ACMA-MASTER
+
+           display "Branch consolidation complete."
+           display "  HQ read/written/collisions: "
+                   hqRead "/" hqWritten "/" hqRejected
+           display "  North read/written/collisions: "
+                   northRead "/" northWritten "/" northRejected
+           display "  South read/written/collisions: "
+                   southRead "/" southWritten "/" southRejected
+
+      *> None of the branch jobs write to data/ACMA.dat -- they merge
+      *> into data/ACMA-MASTER.dat -- so the independent ACMA.dat
+      *> recount in writeControlTotals does not apply here, even for
+      *> the HQ leg which only reads data/ACMA.dat.
+           move "CONSOL-HQ" to ctrlJobName
+           move hqRead to ctrlRead
+           move hqWritten to ctrlWritten
+           move hqRejected to ctrlRejected
+           move "N" to ctrlCheckAcmaFile
+           call "writeControlTotals" using ctrl-parms
+
+           move "CONSOL-NORTH" to ctrlJobName
+           move northRead to ctrlRead
+           move northWritten to ctrlWritten
+           move northRejected to ctrlRejected
+           move "N" to ctrlCheckAcmaFile
+           call "writeControlTotals" using ctrl-parms
+
+           move "CONSOL-SOUTH" to ctrlJobName
+           move southRead to ctrlRead
+           move southWritten to ctrlWritten
+           move southRejected to ctrlRejected
+           move "N" to ctrlCheckAcmaFile
+           call "writeControlTotals" using ctrl-parms
+
+       GOBACK.
