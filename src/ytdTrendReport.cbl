@@ -0,0 +1,107 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ytdTrendReport.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   select TREND-RPT
+                       assign to "data/YTD_TREND.rpt"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd TREND-RPT.
+                   01 report-line pic x(80).
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 todayDate pic 9(8).
+               01 currentYear pic 9(4).
+               01 currentMonth pic 99.
+               01 joinYear pic 9(4).
+               01 joinMonth pic 99.
+               01 monthTable.
+                   02 monthCount pic 9(5) occurs 12 times value 0.
+               01 monthIdx pic 99.
+               01 ytdTotal pic 9(6) value 0.
+               01 barChars pic x(40).
+               01 barLen pic 99.
+               01 barIdx pic 99.
+               COPY ACMASTAT.
+
+        PROCEDURE DIVISION.
+           accept todayDate from date yyyymmdd
+           move todayDate(1:4) to currentYear
+           move todayDate(5:2) to currentMonth
+
+           open input ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+               perform until eof = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           move joinDate(1:4) to joinYear
+                           move joinDate(5:2) to joinMonth
+                           if joinYear = currentYear
+                               add 1 to monthCount(joinMonth)
+                               add 1 to ytdTotal
+                           end-if
+                   end-read
+               end-perform
+
+           close ACMA
+
+           open output TREND-RPT
+
+               move spaces to report-line
+               string "Year-to-Date New Member Trend - " currentYear
+                   delimited by size into report-line
+               write report-line
+               move spaces to report-line
+               write report-line
+
+               perform varying monthIdx from 1 by 1 until monthIdx > 12
+                   if monthIdx <= currentMonth
+                       if monthCount(monthIdx) > 40
+                           move 40 to barLen
+                       else
+                           move monthCount(monthIdx) to barLen
+                       end-if
+                       move spaces to barChars
+                       perform varying barIdx from 1 by 1
+                               until barIdx > barLen
+                           move "*" to barChars(barIdx:1)
+                       end-perform
+
+                       move spaces to report-line
+                       string "Month " monthIdx ": "
+                           monthCount(monthIdx) " new member(s) "
+                           barChars
+                           delimited by size into report-line
+                       write report-line
+                   end-if
+               end-perform
+
+               move spaces to report-line
+               write report-line
+               move spaces to report-line
+               string "YTD total new members: " ytdTotal
+                   delimited by size into report-line
+               write report-line
+
+           close TREND-RPT
+
+           display "YTD trend report written to data/YTD_TREND.rpt"
+           display "YTD total new members: " ytdTotal
+
+       GOBACK.
