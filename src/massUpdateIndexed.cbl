@@ -0,0 +1,140 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. massUpdateIndexed.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   select CORR-IN
+                       assign to "data/CORRECTIONS.dat"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd CORR-IN.
+                   COPY CORRFD.
+            working-STORAGE SECTION.
+               COPY OPERCTX.
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 recordsRead pic 999 value 0.
+               01 recordsApplied pic 999 value 0.
+               01 recordsRejected pic 999 value 0.
+               01 oldNickname pic x(16).
+               01 oldStatusCode pic x.
+               01 corrFieldValid pic x value 'y'.
+               COPY AUDITPARM.
+               COPY ACMASTAT.
+               COPY CTRLPARM.
+               COPY COUNTPARM.
+               COPY TYPECODES.
+
+        PROCEDURE DIVISION.
+           call "countAcmaRecords" using count-parms
+           move countResult to ctrlAcmaBefore
+
+           open i-o ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           open input CORR-IN
+
+               perform until eof = 'y'
+                   read CORR-IN
+                       at end
+                           move 'y' to eof
+                       not at end
+                           add 1 to recordsRead
+                           move corrMemberName to memberName
+
+                           read ACMA key is memberName
+                               invalid key
+                                   display "Rejected (no such member): "
+                                           corrMemberName
+                                   add 1 to recordsRejected
+                               not invalid key
+                                   perform apply-correction
+                           end-read
+                   end-read
+               end-perform
+
+           close ACMA
+           close CORR-IN
+
+           display "Mass update complete."
+           display "  Corrections read:    " recordsRead
+           display "  Corrections applied: " recordsApplied
+           display "  Corrections rejected:" recordsRejected
+
+           move "MASSUPDATE" to ctrlJobName
+           move recordsRead to ctrlRead
+           move recordsApplied to ctrlWritten
+           move recordsRejected to ctrlRejected
+           move 0 to ctrlExpectedDelta
+           move "Y" to ctrlCheckAcmaFile
+           call "writeControlTotals" using ctrl-parms
+
+       GOBACK.
+
+       apply-correction.
+           move nickname to oldNickname
+           move statusCode to oldStatusCode
+           move 'y' to corrFieldValid
+
+           evaluate corrField
+               when "NICKNAME"
+                   move corrValue to nickname
+               when "STATUS"
+                   if corrValue(1:1) = "A" or "I" or "S" or "D"
+                       move corrValue(1:1) to statusCode
+                   else
+                       display "Rejected (invalid status code): "
+                               corrMemberName " " corrValue(1:1)
+                       add 1 to recordsRejected
+                       move 'n' to corrFieldValid
+                   end-if
+               when "TYPE"
+                   set validTypeIdx to 1
+                   search valid-Type-Entry
+                       at end
+                           display "Rejected (invalid type code): "
+                                   corrMemberName " " corrValue(1:1)
+                           add 1 to recordsRejected
+                           move 'n' to corrFieldValid
+                       when valid-Type-Entry(validTypeIdx)
+                               = corrValue(1:1)
+                           move corrValue(1:1) to membershipType
+                   end-search
+               when "BRANCH"
+                   move corrValue(1:4) to branchCode
+               when other
+                   display "Rejected (unknown field): "
+                           corrMemberName " " corrField
+                   add 1 to recordsRejected
+                   move 'n' to corrFieldValid
+           end-evaluate
+
+           if corrFieldValid = 'y'
+               rewrite ACMA-rec
+
+               move "MASSUPD" to auditOperation
+               move memberName to auditMemberName
+               move oldNickname to auditOldNickname
+               move nickname to auditNewNickname
+               move oldStatusCode to auditOldStatus
+               move statusCode to auditNewStatus
+               move currentOperator to auditOperator
+               call "writeAudit" using audit-parms
+
+               add 1 to recordsApplied
+           end-if.
