@@ -0,0 +1,129 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. dupCheckReport.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   select DUP-RPT
+                       assign to "data/DUPLICATES.rpt"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd DUP-RPT.
+                   01 report-line pic x(80).
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 memberTable.
+                   02 memberTableRow occurs 500 times
+                       indexed by tblIdx.
+                       03 tblMemberName pic x(16).
+                       03 tblNickname pic x(16).
+                       03 tblNameNorm pic x(16).
+               01 tableCount pic 9(4) value 0.
+               01 outerIdx pic 9(4).
+               01 innerIdx pic 9(4).
+               01 nickMatches pic 999 value 0.
+               01 nameMatches pic 999 value 0.
+               COPY ACMASTAT.
+
+        PROCEDURE DIVISION.
+           open input ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           perform until eof = 'y' or tableCount >= 500
+               read ACMA next record
+                   at end
+                       move 'y' to eof
+                   not at end
+                       if not status-deleted
+                           add 1 to tableCount
+                           move memberName to tblMemberName(tableCount)
+                           move nickname to tblNickname(tableCount)
+                           move function upper-case
+                               (function trim(memberName))
+                               to tblNameNorm(tableCount)
+                       end-if
+               end-read
+           end-perform
+
+           close ACMA
+
+           open output DUP-RPT
+
+               move spaces to report-line
+               string "Data Quality - Possible Duplicates"
+                   delimited by size into report-line
+               write report-line
+               move spaces to report-line
+               write report-line
+
+               perform varying outerIdx from 1 by 1
+                       until outerIdx >= tableCount
+                   perform varying innerIdx from outerIdx by 1
+                           until innerIdx > tableCount
+                       if innerIdx not = outerIdx
+                           if tblNickname(outerIdx) =
+                               tblNickname(innerIdx)
+                               and tblNickname(outerIdx) not = spaces
+                               and tblNickname(outerIdx) not = "NOT SET"
+                               move spaces to report-line
+                               string "| Same nickname: "
+                                   function trim
+                                       (tblMemberName(outerIdx))
+                                   " <-> "
+                                   function trim
+                                       (tblMemberName(innerIdx))
+                                   " (" function trim
+                                       (tblNickname(outerIdx)) ") |"
+                                   delimited by size into report-line
+                               write report-line
+                               add 1 to nickMatches
+                           end-if
+
+                           if tblNameNorm(outerIdx) =
+                               tblNameNorm(innerIdx)
+                               and tblNameNorm(outerIdx) not = spaces
+                               move spaces to report-line
+                               string "| Similar name: "
+                                   function trim
+                                       (tblMemberName(outerIdx))
+                                   " <-> "
+                                   function trim
+                                       (tblMemberName(innerIdx))
+                                   " |"
+                                   delimited by size into report-line
+                               write report-line
+                               add 1 to nameMatches
+                           end-if
+                       end-if
+                   end-perform
+               end-perform
+
+               move spaces to report-line
+               write report-line
+               move spaces to report-line
+               string "Duplicate nickname pairs: " nickMatches
+                   delimited by size into report-line
+               write report-line
+               move spaces to report-line
+               string "Similar name pairs:       " nameMatches
+                   delimited by size into report-line
+               write report-line
+
+           close DUP-RPT
+
+           display "Duplicate check written to data/DUPLICATES.rpt"
+           display "Duplicate nickname pairs: " nickMatches
+           display "Similar name pairs:       " nameMatches
+
+       GOBACK.
