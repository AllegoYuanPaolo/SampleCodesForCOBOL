@@ -0,0 +1,68 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. exportCsv.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   select CSV-OUT
+                       assign to "data/ACMA_EXPORT.csv"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd CSV-OUT.
+                   01 csv-line pic x(80).
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 rowCtr pic 999 value 0.
+               COPY ACMASTAT.
+
+        PROCEDURE DIVISION.
+           open i-o ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           open output CSV-OUT
+
+               move "memberName,nickname,status,joinDate,expiryDate"
+                   to csv-line
+               write csv-line
+
+               perform until eof = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           if not status-deleted
+                               move spaces to csv-line
+                               string
+                                   function trim(memberName) ","
+                                   function trim(nickname) ","
+                                   statusCode ","
+                                   joinDate ","
+                                   expiryDate
+                                   delimited by size into csv-line
+                               write csv-line
+                               add 1 to rowCtr
+                           end-if
+                   end-read
+               end-perform
+
+           close ACMA
+           close CSV-OUT
+
+           display "Exported " rowCtr " member(s) to "
+                   "data/ACMA_EXPORT.csv"
+
+       GOBACK.
