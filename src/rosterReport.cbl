@@ -0,0 +1,154 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. rosterReport.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   select ROSTER-RPT
+                       assign to "data/ROSTER.rpt"
+                       organization is line sequential.
+                   select optional CKPT-FILE
+                       assign to "data/ROSTER.ckpt"
+                       organization is line sequential
+                       file status is CKPT-status.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd ROSTER-RPT.
+                   01 report-line pic x(80).
+               fd CKPT-FILE.
+                   01 ckpt-line.
+                       02 ckptMemberName pic x(16).
+                       02 ckptTotalPrinted pic 999.
+                       02 ckptPageCtr pic 99.
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 lineCtr pic 99 value 0.
+               01 pageCtr pic 99 value 0.
+               01 linesPerPage pic 99 value 20.
+               01 totalPrinted pic 999 value 0.
+               01 resuming pic x value 'n'.
+               01 ckptKey pic x(16) value spaces.
+               01 recordsSinceCkpt pic 99 value 0.
+               01 ckptInterval pic 99 value 5.
+               01 CKPT-status pic xx.
+               COPY ACMASTAT.
+
+        PROCEDURE DIVISION.
+           open input CKPT-FILE
+           if CKPT-status = "00"
+               read CKPT-FILE
+                   at end
+                       continue
+                   not at end
+                       move ckptMemberName to ckptKey
+                       move ckptTotalPrinted to totalPrinted
+                       move ckptPageCtr to pageCtr
+                       move 'y' to resuming
+               end-read
+           end-if
+           close CKPT-FILE
+
+           open i-o ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           if resuming = 'y'
+               display "Resuming roster report after " ckptKey
+               move ckptKey to memberName
+               start ACMA key is greater than memberName
+                   invalid key
+                       move 'y' to eof
+               end-start
+               open extend ROSTER-RPT
+               perform new-page
+           else
+               open output ROSTER-RPT
+               perform new-page
+           end-if
+
+               perform until eof = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           if not status-deleted
+                               if lineCtr >= linesPerPage
+                                   perform new-page
+                               end-if
+                               move spaces to report-line
+                               string "| " memberName
+                                   " | " nickname
+                                   " | " statusCode
+                                   " | " joinDate
+                                   " | " expiryDate " |"
+                                   delimited by size into report-line
+                               write report-line
+                               add 1 to lineCtr
+                               add 1 to totalPrinted
+
+                               add 1 to recordsSinceCkpt
+                               if recordsSinceCkpt >= ckptInterval
+                                   perform save-checkpoint
+                                   move 0 to recordsSinceCkpt
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+
+               move spaces to report-line
+               write report-line
+               move spaces to report-line
+               string "Total members printed: " totalPrinted
+                   delimited by size into report-line
+               write report-line
+
+           close ACMA
+           close ROSTER-RPT
+
+           call "SYSTEM" using "rm -f data/ROSTER.ckpt"
+
+           display "Roster report written to data/ROSTER.rpt"
+           display "Total members printed: " totalPrinted
+
+           GOBACK.
+
+       new-page.
+           add 1 to pageCtr
+           move 0 to lineCtr
+           if pageCtr > 1
+               move spaces to report-line
+               write report-line
+           end-if
+           move spaces to report-line
+           string "Membership Roster - Page " pageCtr
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+           move spaces to report-line
+           string "Name             Nickname         Status Joined   "
+               "Expires"
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           write report-line.
+
+       save-checkpoint.
+           open output CKPT-FILE
+           move memberName to ckptMemberName
+           move totalPrinted to ckptTotalPrinted
+           move pageCtr to ckptPageCtr
+           write ckpt-line
+           close CKPT-FILE.
