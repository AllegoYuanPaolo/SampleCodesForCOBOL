@@ -0,0 +1,105 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. duesAgingReport.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   COPY DUESSEL.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd DUES.
+                   COPY DUESFD.
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               01 todayDate pic 9(8).
+               01 daysOverdue pic 9(9).
+               01 balanceDue pic s9(5)v99.
+               01 bucketCurrent pic 9(7)v99 value 0.
+               01 bucket30 pic 9(7)v99 value 0.
+               01 bucket60 pic 9(7)v99 value 0.
+               01 bucket90 pic 9(7)v99 value 0.
+               01 grandTotal pic 9(7)v99 value 0.
+               COPY ACMASTAT.
+               COPY DUESSTAT.
+
+        PROCEDURE DIVISION.
+           accept todayDate from date yyyymmdd
+
+           open input ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
+
+           open input DUES
+
+           evaluate true
+               when DUES-status-ok
+                   continue
+               when other
+                   display "Unable to open DUES data file. Status: "
+                           DUES-status
+                   close ACMA
+                   goback
+           end-evaluate
+
+               perform until eof = 'y'
+                   read DUES next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           compute balanceDue =
+                               amountOwed - amountPaid
+                           if balanceDue > 0
+                               if lastPaymentDate = 0
+                                   move 99999 to daysOverdue
+                               else
+                                   compute daysOverdue =
+                                     function integer-of-date(todayDate)
+                                     - function integer-of-date
+                                       (lastPaymentDate)
+                               end-if
+
+                               evaluate true
+                                   when daysOverdue <= 30
+                                       add balanceDue to bucketCurrent
+                                   when daysOverdue <= 60
+                                       add balanceDue to bucket30
+                                   when daysOverdue <= 90
+                                       add balanceDue to bucket60
+                                   when other
+                                       add balanceDue to bucket90
+                               end-evaluate
+                               add balanceDue to grandTotal
+
+                               move duesMemberName to memberName
+                               read ACMA key is memberName
+                                   invalid key
+                                       move spaces to nickname
+                               end-read
+                               display "| " duesMemberName
+                                       " | " nickname
+                                       " | Owed: " balanceDue
+                                       " | Days: " daysOverdue " |"
+                           end-if
+                   end-read
+               end-perform
+
+           close ACMA
+           close DUES
+
+           display "Dues Aging Report"
+           display "Current (0-30 days): " bucketCurrent
+           display "31-60 days overdue:  " bucket30
+           display "61-90 days overdue:  " bucket60
+           display "90+ days overdue:    " bucket90
+           display "Grand total owed:    " grandTotal
+
+       GOBACK.
