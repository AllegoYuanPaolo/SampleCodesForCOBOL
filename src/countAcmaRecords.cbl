@@ -0,0 +1,34 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. countAcmaRecords.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+            local-STORAGE SECTION.
+               01 eof pic x value 'n'.
+               COPY ACMASTAT.
+        LINKAGE SECTION.
+            COPY COUNTPARM.
+        PROCEDURE DIVISION USING count-parms.
+
+           move 0 to countResult
+
+           open input ACMA
+
+           if ACMA-status-ok
+               perform until eof = 'y'
+                   read ACMA next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           add 1 to countResult
+                   end-read
+               end-perform
+               close ACMA
+           end-if
+
+       GOBACK.
