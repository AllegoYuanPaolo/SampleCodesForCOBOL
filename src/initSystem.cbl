@@ -0,0 +1,79 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. initSystem.
+        environment division.
+           input-output section.
+               file-control.
+                   COPY ACMASEL.
+                   COPY DUESSEL.
+                   COPY OPERSEL.
+                   COPY DEPENDSEL.
+        DATA DIVISION.
+           file section.
+               fd ACMA.
+                   COPY ACMAFD.
+               fd DUES.
+                   COPY DUESFD.
+               fd OPERATORS.
+                   COPY OPERFD.
+               fd DEPENDENTS.
+                   COPY DEPENDFD.
+            local-STORAGE SECTION.
+               COPY ACMASTAT.
+               COPY DUESSTAT.
+               COPY OPERSTAT.
+               COPY DEPENDSTAT.
+
+        PROCEDURE DIVISION.
+           call "SYSTEM" using "mkdir -p data"
+
+           open i-o ACMA
+           if ACMA-status-ok
+               display "ACMA.dat ready."
+           else
+               display "Unable to initialize ACMA.dat. Status: "
+                       ACMA-status
+           end-if
+           close ACMA
+
+           open i-o DUES
+           if DUES-status-ok
+               display "DUES.dat ready."
+           else
+               display "Unable to initialize DUES.dat. Status: "
+                       DUES-status
+           end-if
+           close DUES
+
+           open i-o OPERATORS
+           evaluate true
+               when OPER-status = "05"
+      *> Freshly created, empty file -- seed a default operator so
+      *> IndexedSample.cbl's login paragraph still has a credential
+      *> to check instead of becoming unsatisfiable the moment
+      *> OPERATORS.dat exists.
+                   move "ADMIN" to operatorId
+                   move "ADMIN" to operatorPassword
+                   write OPER-rec
+                   display "OPERATORS.dat ready (seeded default "
+                           "operator ADMIN/ADMIN -- change this "
+                           "password)."
+               when OPER-status-ok
+                   display "OPERATORS.dat ready."
+               when other
+                   display "Unable to initialize OPERATORS.dat."
+                           " Status: " OPER-status
+           end-evaluate
+           close OPERATORS
+
+           open i-o DEPENDENTS
+           if DEPEND-status-ok
+               display "DEPENDENTS.dat ready."
+           else
+               display "Unable to initialize DEPENDENTS.dat. Status: "
+                       DEPEND-status
+           end-if
+           close DEPENDENTS
+
+           display "System initialization complete."
+
+       GOBACK.
