@@ -3,26 +3,41 @@
        environment division.
            input-output section.
                file-control.
-                   select optional ACMA 
-                     assign to "data/ACMA.dat"
-                     access mode is dynamic
-                     organization is indexed
-                     record key is memberName.
+                   COPY ACMASEL.
         DATA DIVISION.
            file section.
             fd ACMA.
-                   01 ACMA-rec.
-                       02 memberName pic x(16).
-                       02 nickname pic x(16).
+                   COPY ACMAFD.
+
+            working-STORAGE SECTION.
+               COPY OPERCTX.
 
             local-STORAGE SECTION.
             01 newName pic x(16).
+            01 oldNickname pic x(16).
+            01 newMembershipType pic x.
+            01 typeCodeValid pic x.
+            COPY TYPECODES.
+            COPY AUDITPARM.
+            COPY ACMASTAT.
         PROCEDURE DIVISION.
-           
+
            display "Enter member to edit: " no advancing
            accept newName
 
-           open i-o ACMA      
+           open i-o ACMA
+
+           evaluate true
+               when ACMA-status-ok
+                   continue
+               when ACMA-status = "93"
+                   display "ACMA data file is locked. Try later."
+                   goback
+               when other
+                   display "Unable to open ACMA data file. Status: "
+                           ACMA-status
+                   goback
+           end-evaluate
 
            move newName to memberName
            move spaces to newName
@@ -32,19 +47,57 @@
                        display "Name not found!"
                    not invalid key
                        display "| Name: " memberName " | "
-                               " Nickname: " nickname " |"
+                               " Nickname: " nickname " | "
+                               " Status: " statusCode " | "
+                               " Type: " membershipType " | "
+                               " Joined: " joinDate " | "
+                               " Expires: " expiryDate " |"
                        display "Enter new nickname: " no advancing
                        accept newName
 
+                       move nickname to oldNickname
                        move newName to nickname
-                       
+
+                       move spaces to newMembershipType
+                       move 'n' to typeCodeValid
+                       perform until typeCodeValid = 'y'
+                           display "Type [R]egular/[F]amily/[S]tudent/"
+                                   "[L]ife (blank=keep current): "
+                                   no advancing
+                           accept newMembershipType
+                           if newMembershipType = space
+                               move 'y' to typeCodeValid
+                           else
+                               set validTypeIdx to 1
+                               search valid-Type-Entry
+                                   at end
+                                       move 'n' to typeCodeValid
+                                   when valid-Type-Entry(validTypeIdx)
+                                           = newMembershipType
+                                       move 'y' to typeCodeValid
+                               end-search
+                           end-if
+                       end-perform
+                       if newMembershipType not = space
+                           move newMembershipType to membershipType
+                       end-if
+
                        rewrite ACMA-rec
                        display "Updated!"
 
                        display "| Name: " memberName " | "
                                " Nickname: " nickname " |"
+
+                       move "UPDATE" to auditOperation
+                       move memberName to auditMemberName
+                       move oldNickname to auditOldNickname
+                       move nickname to auditNewNickname
+                       move statusCode to auditOldStatus
+                       move statusCode to auditNewStatus
+                       move currentOperator to auditOperator
+                       call "writeAudit" using audit-parms
                end-read
-               
+
            close ACMA
 
            
